@@ -11,6 +11,8 @@
 
        environment division.
 
+       configuration section.
+
        input-output section.
        file-control.
 
@@ -28,17 +30,36 @@
 
            select summary-file
                assign to "../../../../data/Final-summary.out"
-               organization is line sequential.     
+               organization is line sequential.
 
-       configuration section.
+           select store-master-file
+               assign to "../../../../data/Final-Store-Master.dat"
+               organization is line sequential
+               file status is ws-store-mast-status.
+
+      *persisted copy of last run's per-store totals, read back at
+      *startup and rewritten at the end of this run, so the summary
+      *can show an up/down trend against the prior run
+           select trend-file
+               assign to "../../../../data/Final-Store-Trend.dat"
+               organization is line sequential
+               file status is ws-trend-status.
+
+      *control totals, so Final-PipelineDriver can reconcile this
+      *program's input/output counts against the stages on either
+      *side of it
+           select control-total-file
+               assign to "../../../../data/Final-Control-Totals.dat"
+               organization is line sequential
+               file status is ws-ctltot-status.
 
        data division.
        file section.
        fd data-file
            data record is item-rec
-           record contains 36 characters.
+           record contains 38 characters.
       *
-       
+
        01 item-rec.
          05 it-code                 pic x.
            88 it-code-l                 value 'L'.
@@ -50,21 +71,24 @@
            88 it-cr                     value 'CR'.
            88 it-db                     value 'DB'.
          05 it-store-num            pic 99.
-           88 it-store-1                value 1.
-           88 it-store-2                value 2.
-           88 it-store-3                value 3.
-           88 it-store-4                value 4.
-           88 it-store-5                value 5.
-           88 it-store-12               value 12.
          05 it-invoice              pic x(9).
-         05 it-sku-code             pic x(15).         
+         05 it-sku-code             pic x(15).
+      *return reason - only meaningful on an R record,
+      *carried through from Final-Valid.dat so Final-ReturnProccess
+      *can break returns out by reason
+         05 it-return-reason        pic xx.
 
       *
+      *return-file carries the return reason through to
+      *Final-ReturnProccess; sl-file has no use for it and stays at
+      *36 bytes - the group move below simply drops the trailing 2
+      *bytes, the same truncation this split step already relies on
+      *elsewhere.
        fd return-file
            data record is return-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 return-line               pic x(36).
+       01 return-line               pic x(38).
 
        fd sl-file
            data record is sl-line
@@ -78,6 +102,30 @@
 
        01 summary-line              pic x(81).
 
+      *store master reference file - shared across the pipeline so a
+      *new/retired store is a data change, not a four-program recompile
+       fd store-master-file
+           data record is sm-store-master-rec
+           record contains 26 characters.
+       copy "STORMAST.cpy".
+
+       fd trend-file
+           data record is trend-rec
+           record contains 12 characters.
+
+       01 trend-rec.
+         05 tr-store-num            pic 99.
+         05 tr-store-trans          pic 9(6)v99.
+         05 tr-r-count              pic 99.
+
+      *control totals - accumulates across runs the same
+      *way Final-Error-Report.out does
+       fd control-total-file
+           data record is ct-record
+           record contains 58 characters.
+
+       copy "CTLTOT.cpy".
+
        working-storage section.
 
        01 ws-heading1-name-line.
@@ -102,6 +150,11 @@
          05 filler                  pic x(17)
                value "RETURNS PER STORE".
 
+       01 ws-heading5-headings.
+         05 filler                  pic x(5)    value spaces.
+         05 filler                  pic x(28)
+               value "STORE PAYMENT TYPE BREAKDOWN".
+
 
        01 ws-summary-line1.
          05 filler                  pic x(17)
@@ -117,19 +170,19 @@
                                     
        01 ws-summary-line2.         
          05 filler                  pic x(23)   value spaces.
-         05 ws-total-s-edit         pic zz9.
+         05 ws-total-s-edit         pic zzzzz9.
          05 filler                  pic x(9)    value spaces.
-         05 ws-total-l-edit         pic zz9.
+         05 ws-total-l-edit         pic zzzzz9.
          05 filler                  pic x(11)   value spaces.
-         05 ws-total-sl-edit        pic zz9.
+         05 ws-total-sl-edit        pic zzzzz9.
          05 filler                  pic x(11)   value spaces.
-         05 ws-total-return-edit    pic zz9.
+         05 ws-total-return-edit    pic zzzzz9.
                                     
        01 ws-summary-line3.         
          05 filler                  pic x(43)    value spaces.
          05 filler                  pic x(23)
                value "TOTAL RECORDS =".
-         05 ws-total-records-edit   pic zz9.
+         05 ws-total-records-edit   pic zzzzz9.
                                     
        01 ws-summary-line4.         
          05 filler                  pic x(13)   value "PAYMENT TYPE:".
@@ -175,11 +228,11 @@
          05 ws-percent-l-db         pic 99v99.
                                     
        01 ws-totals.                
-         05 ws-total-records        pic 999     value 0.
-         05 ws-total-s              pic 999     value 0.
-         05 ws-total-l              pic 999     value 0.
-         05 ws-total-sl             pic 999     value 0.
-         05 ws-total-return         pic 999     value 0.
+         05 ws-total-records        pic 9(6)    value 0.
+         05 ws-total-s              pic 9(6)    value 0.
+         05 ws-total-l              pic 9(6)    value 0.
+         05 ws-total-sl             pic 9(6)    value 0.
+         05 ws-total-return         pic 9(6)    value 0.
                                     
        01 ws-transaction            pic 9(6)v99.
 
@@ -188,23 +241,87 @@
          05 ws-store-num-trans-edit pic z9.
          05 filler                  pic x(2)    value ": ".
          05 ws-store-trans-edit     pic zzz,zz9.99.
+         05 filler                  pic x(2)    value spaces.
+         05 ws-trans-trend-edit     pic x(10).
 
        01 ws-display-total-r.
          05 filler                  pic x(6)    value "STORE ".
          05 ws-store-num-r-edit     pic z9.
          05 filler                  pic x(2)     value ": ".
          05 ws-r-count-edit         pic z9.
-         
+         05 filler                  pic x(2)    value spaces.
+         05 ws-r-trend-edit         pic x(10).
+
+      *store x payment-type cross-tab (combined S & L records)
+       01 ws-display-store-payment.
+         05 filler                  pic x(6)    value "STORE ".
+         05 ws-store-num-pay-edit   pic z9.
+         05 filler                  pic x(2)    value ": ".
+         05 filler                  pic x(3)    value "CA=".
+         05 ws-store-ca-edit        pic zz9.
+         05 filler                  pic x(3)    value spaces.
+         05 filler                  pic x(3)    value "CR=".
+         05 ws-store-cr-edit        pic zz9.
+         05 filler                  pic x(3)    value spaces.
+         05 filler                  pic x(3)    value "DB=".
+         05 ws-store-db-edit        pic zz9.
+
+      *store master table (loaded at startup - see 0040-load-store-master)
+       copy "STORWS.cpy".
+
        01 ws-stores.
-         05 ws-store occurs 6 times.
-           10 ws-store-num          pic 99
-                   value 01, 02, 03, 04, 05, 12.
-           10 ws-store-trans        pic 9(6)v99.
+         05 ws-store             occurs 0 to 99 times
+               depending on ws-store-table-count
+               indexed by ws-store-idx.
+           10 ws-store-num          pic 99.
+           10 ws-store-trans        pic 9(6)v99 value 0.
            10 ws-r-count            pic 99      value 0.
-                                    
-       01 ws-flags.                 
+           10 ws-store-ca           pic 99      value 0.
+           10 ws-store-cr           pic 99      value 0.
+           10 ws-store-db           pic 99      value 0.
+
+       01 ws-found-store-idx        pic 99      value 0.
+       01 ws-scan-idx               pic 99      value 0.
+
+      *last run's per-store totals - loaded from
+      *trend-file at startup by 0047-load-trend, kept parallel to
+      *ws-stores (same store, same subscript)
+       01 ws-trend-flags.
+         05 ws-trend-eof            pic x       value 'n'.
+         05 ws-trend-found-flag     pic x       value 'n'.
+
+       01 ws-prior-stores.
+         05 ws-prior-store          occurs 0 to 99 times
+               depending on ws-store-table-count.
+           10 ws-prior-store-num     pic 99.
+           10 ws-prior-store-trans   pic 9(6)v99 value 0.
+           10 ws-prior-r-count       pic 99      value 0.
+           10 ws-prior-has-data      pic x       value 'n'.
+
+       01 ws-trend-scan-idx         pic 99      value 0.
+       77 ws-trend-up               pic x(10)   value "UP".
+       77 ws-trend-down             pic x(10)   value "DOWN".
+       77 ws-trend-same             pic x(10)   value "SAME".
+       77 ws-trend-none             pic x(10)   value spaces.
+
+       01 ws-flags.
          05 ws-eof-flag             pic x       value 'n'.
          05 ws-new-page             pic x       value 'y'.
+         05 ws-ctltot-status        pic xx      value "00".
+         05 ws-trend-status         pic xx      value "00".
+
+      *control-total run stamp - same yymmddhhmmss shape
+      *Final-DataValidation uses for its own run stamp
+       01 ws-run-date.
+         05 ws-run-date-yy          pic 99.
+         05 ws-run-date-mm          pic 99.
+         05 ws-run-date-dd          pic 99.
+
+       01 ws-run-time.
+         05 ws-run-time-hh          pic 99.
+         05 ws-run-time-mi          pic 99.
+         05 ws-run-time-ss          pic 99.
+         05 ws-run-time-cc          pic 99.
                                     
        01 ws-counters.              
          05 ws-page-count           pic 9       value 1.
@@ -218,12 +335,19 @@
        77 ws-three                  pic 9       value 3.
        77 ws-four                   pic 9       value 4.
        77 ws-five                   pic 9       value 5.
-       77 ws-six                    pic 9       value 6.
        77 ws-one-hundred            pic 999     value 100.
        77 ws-y                      pic x       value "y".
 
        procedure division.
        000-main.
+      *load the store master table before any records are processed
+           perform 0040-load-store-master.
+           perform 0045-init-store-stats.
+
+      *load last run's per-store totals so the summary can show a
+      *trend column against this run's totals
+           perform 0047-load-trend.
+
       *Open read/write files
            open input  data-file.
            open output return-file,
@@ -239,29 +363,149 @@
       *read file until end of file is reached
       *also, call calculate and display functions
            perform 100-process-pages
-               until ws-eof-flag equals ws-y.
+               until ws-eof-flag = ws-y.
 
            perform 330-calculate-percents.
 
            perform 400-report-footer.
 
+      *persist this run's per-store totals for the next run's trend
+           perform 410-write-trend.
+
+           perform 0060-write-control-total.
+
            close data-file,
                  return-file,
                  sl-file,
                  summary-file.
            goback.
 
+       copy "STORLOAD.cpy".
+
+       0045-init-store-stats.
+      *size this program's own per-store statistics table to match the
+      *store master table just loaded
+           if ws-store-table-count > 0
+               perform 0046-copy-store-num
+                 varying ws-index from ws-one by ws-one
+                 until ws-index > ws-store-table-count
+           end-if.
+
+       0046-copy-store-num.
+           move ws-mst-store-num(ws-index) to ws-store-num(ws-index).
+
+       0047-load-trend.
+      *read back the trend-file left by the previous run, matching
+      *each saved store to this run's store table by store number -
+      *a store added since the last run simply has no prior data.
+      *on the very first run ever, trend-file has not been written
+      *yet, so a status of "35" just means there is nothing to load
+           move "n"                  to ws-trend-eof.
+
+           open input trend-file.
+           if ws-trend-status = "35"
+               move ws-y              to ws-trend-eof
+           else
+               if ws-store-table-count > 0
+                   perform 0048-read-trend-record
+                   perform 0049-apply-trend-record
+                     until ws-trend-eof = ws-y
+               end-if
+               close trend-file
+           end-if.
+
+       0048-read-trend-record.
+           read trend-file
+               at end
+                   move ws-y          to ws-trend-eof.
+
+       0049-apply-trend-record.
+           if ws-trend-eof = "n"
+               move "n"                to ws-trend-found-flag
+               perform 0050-match-trend-store
+                 varying ws-trend-scan-idx from ws-one by ws-one
+                 until ws-trend-scan-idx > ws-store-table-count
+                    or ws-trend-found-flag = ws-y
+               perform 0048-read-trend-record
+           end-if.
+
+       0050-match-trend-store.
+           if tr-store-num = ws-store-num(ws-trend-scan-idx)
+               move "y"                 to ws-trend-found-flag
+               move tr-store-num        to
+                       ws-prior-store-num(ws-trend-scan-idx)
+               move tr-store-trans      to
+                       ws-prior-store-trans(ws-trend-scan-idx)
+               move tr-r-count          to
+                       ws-prior-r-count(ws-trend-scan-idx)
+               move "y"                 to
+                       ws-prior-has-data(ws-trend-scan-idx)
+           end-if.
+
+      *append this run's input/output counts so Final-PipelineDriver
+      *can confirm this program read back every record
+      *Final-DataValidation wrote out, and that the two downstream
+      *programs between them pick up every record this program wrote
+      *out
+       0060-write-control-total.
+           accept ws-run-date         from date.
+           accept ws-run-time         from time.
+
+           move ws-run-date-yy        to ct-run-stamp(1:2).
+           move ws-run-date-mm        to ct-run-stamp(3:2).
+           move ws-run-date-dd        to ct-run-stamp(5:2).
+           move ws-run-time-hh        to ct-run-stamp(7:2).
+           move ws-run-time-mi        to ct-run-stamp(9:2).
+           move ws-run-time-ss        to ct-run-stamp(11:2).
+           move "Final-DataSplitAndCount" to ct-program-id.
+
+           open extend control-total-file.
+           if ws-ctltot-status = "35"
+               open output control-total-file
+           end-if.
+
+           move "SPLIT-IN"            to ct-label.
+           move ws-total-records      to ct-record-count.
+           write ct-record.
+
+           move "RETURN-OUT"          to ct-label.
+           move ws-total-return       to ct-record-count.
+           write ct-record.
+
+           compute ct-record-count = ws-total-s + ws-total-l.
+           move "SL-OUT"              to ct-label.
+           write ct-record.
+
+           close control-total-file.
+
        010-read-file.
            read data-file
                at end
                    move ws-y to ws-eof-flag.
 
+       210-find-store-index.
+      *locate this record's store in the store stats table - replaces
+      *the fixed chain of 88-level store checks
+           move 0                    to ws-found-store-idx.
+
+           if ws-store-table-count > 0
+               perform 211-scan-stores
+                 varying ws-scan-idx from ws-one by ws-one
+                 until ws-scan-idx > ws-store-table-count
+                    or ws-found-store-idx > 0
+           end-if.
+
+       211-scan-stores.
+           if it-store-num = ws-store-num(ws-scan-idx)
+               move ws-scan-idx      to ws-found-store-idx
+           end-if.
+
        100-process-pages.
       *print lines per page 
            perform 300-process-lines
              varying ws-line-count from ws-zero by ws-one
-               until ws-line-count equals ws-lines-per-page
-                   or ws-eof-flag  equals ws-y.
+               until ws-line-count = ws-lines-per-page
+                   or ws-eof-flag = ws-y.
 
       *increase page number by 1 after page has been read
            add ws-one          to ws-page-count.
@@ -299,29 +543,10 @@
        
       *add to summary variables and totals
            add ws-one              to ws-total-return.
-                             
-           if it-store-1  then
-               add ws-one          to ws-r-count(ws-one)
-           else              
-           if it-store-2  then
-               add ws-one          to ws-r-count(ws-two)
-           else              
-           if it-store-3  then
-               add ws-one          to ws-r-count(ws-three)
-           else              
-           if it-store-4  then
-               add ws-one          to ws-r-count(ws-four)
-           else              
-           if it-store-5  then
-               add ws-one          to ws-r-count(ws-five)
-           else              
-           if it-store-12 then
-               add ws-one          to ws-r-count(ws-six)
-           end-if
-           end-if
-           end-if
-           end-if
-           end-if
+
+           perform 210-find-store-index.
+           if ws-found-store-idx > 0
+               add ws-one          to ws-r-count(ws-found-store-idx)
            end-if.
 
            write return-line from item-rec.
@@ -330,64 +555,68 @@
 
        320-sl-record.
            move it-transaction     to ws-transaction.
-       
-      * Count which type of record this is 
+
+           perform 210-find-store-index.
+
+      * Count which type of record this is
            if (it-code-s) then
-               add ws-one          to ws-total-s   
+               add ws-one          to ws-total-s
 
                if it-ca   then
                    add ws-one      to ws-s-ca
+                   perform 214-add-store-ca
                else
                if it-cr   then
                    add ws-one      to ws-s-cr
+                   perform 215-add-store-cr
                else
                if it-db   then
                    add ws-one      to ws-s-db
+                   perform 216-add-store-db
                end-if
                end-if
                end-if
            else
-               add ws-one          to ws-total-l   
+               add ws-one          to ws-total-l
 
                if it-ca   then
                    add ws-one      to ws-l-ca
+                   perform 214-add-store-ca
                else
                if it-cr   then
                    add ws-one      to ws-l-cr
+                   perform 215-add-store-cr
                else
                if it-db   then
                    add ws-one      to ws-l-db
+                   perform 216-add-store-db
                end-if
                end-if
                end-if
            end-if.
 
-           if it-store-1  then
-               add ws-transaction  to ws-store-trans(ws-one)
-           else
-           if it-store-2  then
-               add ws-transaction  to ws-store-trans(ws-two)
-           else
-           if it-store-3  then
-               add ws-transaction  to ws-store-trans(ws-three)
-           else
-           if it-store-4  then
-               add ws-transaction  to ws-store-trans(ws-four)
-           else
-           if it-store-5  then
-               add ws-transaction  to ws-store-trans(ws-five)
-           else
-           if it-store-12  then
-               add ws-transaction  to ws-store-trans(ws-six)
-           end-if
-           end-if
-           end-if
-           end-if
-           end-if
+           if ws-found-store-idx > 0
+               add ws-transaction  to ws-store-trans(ws-found-store-idx)
            end-if.
-       
+
            write sl-line from item-rec.
 
+       214-add-store-ca.
+      *store x payment-type cross-tab - combined across S and L
+           if ws-found-store-idx > 0
+               add ws-one          to ws-store-ca(ws-found-store-idx)
+           end-if.
+
+       215-add-store-cr.
+           if ws-found-store-idx > 0
+               add ws-one          to ws-store-cr(ws-found-store-idx)
+           end-if.
+
+       216-add-store-db.
+           if ws-found-store-idx > 0
+               add ws-one          to ws-store-db(ws-found-store-idx)
+           end-if.
+
        330-calculate-percents.
            compute ws-percent-s-ca rounded =
              (ws-s-ca / ws-total-s) * ws-one-hundred.
@@ -440,7 +669,7 @@
            
            perform 400-display-store-trans
              varying ws-index from ws-one by ws-one
-             until ws-index > ws-six.
+             until ws-index > ws-store-table-count.
 
            write summary-line from ws-summary-line4
              after advancing ws-two lines.
@@ -457,7 +686,16 @@
 
            perform 400-display-store-r
              varying ws-index from ws-one by ws-one
-             until ws-index > ws-six.
+             until ws-index > ws-store-table-count.
+
+      *Display the store x payment-type cross-tab
+           write summary-line from ws-heading5-headings
+             after advancing ws-two line.
+           write summary-line from spaces.
+
+           perform 400-display-store-payment
+             varying ws-index from ws-one by ws-one
+             until ws-index > ws-store-table-count.
 
       *    write summary-line from ws-line5-total
       *      after advancing ws-one line.
@@ -467,6 +705,22 @@
              to ws-store-num-trans-edit.
            move ws-store-trans(ws-index)
              to ws-store-trans-edit.
+
+           move ws-trend-none           to ws-trans-trend-edit.
+           if ws-prior-has-data(ws-index) = "y"
+               if ws-store-trans(ws-index) >
+                   ws-prior-store-trans(ws-index)
+                   move ws-trend-up     to ws-trans-trend-edit
+               else
+               if ws-store-trans(ws-index) <
+                   ws-prior-store-trans(ws-index)
+                   move ws-trend-down   to ws-trans-trend-edit
+               else
+                   move ws-trend-same   to ws-trans-trend-edit
+               end-if
+               end-if
+           end-if.
+
            write summary-line from ws-display-total-trans.
 
        400-display-store-r.
@@ -474,6 +728,48 @@
              to ws-store-num-r-edit.
            move ws-r-count(ws-index)
              to ws-r-count-edit.
+
+           move ws-trend-none           to ws-r-trend-edit.
+           if ws-prior-has-data(ws-index) = "y"
+               if ws-r-count(ws-index) > ws-prior-r-count(ws-index)
+                   move ws-trend-up     to ws-r-trend-edit
+               else
+               if ws-r-count(ws-index) < ws-prior-r-count(ws-index)
+                   move ws-trend-down   to ws-r-trend-edit
+               else
+                   move ws-trend-same   to ws-r-trend-edit
+               end-if
+               end-if
+           end-if.
+
            write summary-line from ws-display-total-r.
 
-       end program Final-DataSplitAndCount.
\ No newline at end of file
+       400-display-store-payment.
+           move ws-store-num(ws-index)
+             to ws-store-num-pay-edit.
+           move ws-store-ca(ws-index)
+             to ws-store-ca-edit.
+           move ws-store-cr(ws-index)
+             to ws-store-cr-edit.
+           move ws-store-db(ws-index)
+             to ws-store-db-edit.
+           write summary-line from ws-display-store-payment.
+
+       410-write-trend.
+      *overwrite trend-file with this run's per-store totals so the
+      *next run can show a trend against them
+           open output trend-file.
+
+           perform 411-write-one-trend-record
+             varying ws-index from ws-one by ws-one
+             until ws-index > ws-store-table-count.
+
+           close trend-file.
+
+       411-write-one-trend-record.
+           move ws-store-num(ws-index)    to tr-store-num.
+           move ws-store-trans(ws-index)  to tr-store-trans.
+           move ws-r-count(ws-index)      to tr-r-count.
+           write trend-rec.
+
+       end program Final-DataSplitAndCount.
