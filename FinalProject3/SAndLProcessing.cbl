@@ -8,6 +8,8 @@
       * *************************************************************|
        environment division.
       * **
+       configuration section.
+
        input-output section.
        file-control.
       * Input/Data File
@@ -15,13 +17,36 @@
                assign to "../../../../data/Final-sl-records.dat"
                organization is line sequential.
 
-      * Output/Report File 
+      * Output/Report File
            select report-file
                assign to "../../../../data/Final-sl-summary.out"
                organization is line sequential.
 
-      * ** 
-       configuration section.
+      * Store Master Reference File
+           select store-master-file
+               assign to "../../../../data/Final-Store-Master.dat"
+               organization is line sequential
+               file status is ws-store-mast-status.
+
+      * CSV Companion of the Detail/Summary Data, for Spreadsheet Load
+           select csv-file
+               assign to "../../../../data/Final-sl-summary.csv"
+               organization is line sequential.
+
+      * Control Totals, so Final-PipelineDriver can reconcile this
+      *-program's input count against Final-DataSplitAndCount's output
+      *-count
+           select control-total-file
+               assign to "../../../../data/Final-Control-Totals.dat"
+               organization is line sequential
+               file status is ws-ctltot-status.
+
+      * Per-Store Sales Tax, so Final-ReturnProccess can net its own
+      *-return tax against what was actually collected
+           select store-tax-file
+               assign to "../../../../data/Final-Store-Tax.dat"
+               organization is line sequential.
+      * **
 
       * *************************************************************| 
        data division.
@@ -53,7 +78,36 @@
       *
        01 report-line              pic x(67).
 
-      * ** 
+      * Store Master Reference File Definition
+       fd store-master-file
+           data record is sm-store-master-rec
+           record contains 26 characters.
+       copy "STORMAST.cpy".
+
+      * CSV Companion File Definition - one delimited line per detail
+      *-record, plus a delimited summary block, for GL reconciliation.
+       fd csv-file
+           data record is csv-line
+           record contains 100 characters.
+      *
+       01 csv-line                  pic x(100).
+
+      * Control Totals File Definition - accumulates
+      *-across runs the same way Final-Error-Report.out does
+       fd control-total-file
+           data record is ct-record
+           record contains 58 characters.
+      *
+       copy "CTLTOT.cpy".
+
+      * Per-Store Sales Tax File Definition
+       fd store-tax-file
+           data record is stx-store-tax-rec
+           record contains 10 characters.
+      *
+       copy "STORETAX.cpy".
+
+      * **
        working-storage section.
       *
        01 ws-heading1-name-line.
@@ -123,7 +177,7 @@
          05 filler                 pic x(4)    value spaces.
          05 filler                 pic x(19)
                value "Total S&L Records: ".
-         05 ws-total-recs          pic zz9     value 100.
+         05 ws-total-recs          pic zzzzz9  value 100.
       *
        01 ws-summary-line2.
          05 filler                 pic x(6)    value spaces.
@@ -192,21 +246,78 @@
          05 ws-store-lowest        pic z9.
          05 filler                 pic x(47)
                value ", had the Highest S&L Total Transaction Amount.".
+      *
+      * Full Store Ranking - every store's S&L total,
+      *-highest to lowest, so management is not limited to just the
+      *-single highest/lowest pair above.
+       01 ws-summary-ranking-header.
+         05 filler                 pic x(4)    value spaces.
+         05 filler                 pic x(46)
+               value "STORE RANKING (HIGHEST TO LOWEST S&L TOTAL)".
+      *
+       01 ws-rank-display-line.
+         05 filler                 pic x(4)    value spaces.
+         05 filler                 pic x(5)    value "RANK ".
+         05 ws-rank-num-edit       pic z9.
+         05 filler                 pic x(2)    value ": ".
+         05 filler                 pic x(6)    value "STORE ".
+         05 ws-rank-store-edit     pic z9.
+         05 filler                 pic x(2)    value ": ".
+         05 ws-rank-amt-edit       pic $$$,$$9.99.
+      * store master table (loaded at startup - see 0040-load-store-master)
+       copy "STORWS.cpy".
       *
        01 ws-stores.
-         05 ws-store occurs 6 times.
-           10 ws-store-num         pic 99      value 01 02 03 04 05 12.
-           10 ws-store-trans       pic 9(6)v99.
-         05 ws-store-count         pic 9       value 6.
+         05 ws-store             occurs 0 to 99 times
+               depending on ws-store-table-count
+               indexed by ws-store-idx.
+           10 ws-store-num         pic 99.
+           10 ws-store-trans       pic 9(6)v99 value 0.
+           10 ws-store-tax         pic 9(6)v99 value 0.
+
+       01 ws-found-store-idx       pic 99      value 0.
+       01 ws-scan-idx              pic 99      value 0.
+
+      * Full Store Ranking Table - built once from
+      *-WS-STORES by 440-build-ranking, highest total first.
+       01 ws-rank-flags.
+         05 ws-rank-processed    occurs 0 to 99 times
+               depending on ws-store-table-count
+               pic x           value 'n'.
+
+       01 ws-ranking.
+         05 ws-rank-entry        occurs 0 to 99 times
+               depending on ws-store-table-count
+               indexed by ws-rank-idx.
+           10 ws-rank-store-num    pic 99.
+           10 ws-rank-amt          pic 9(6)v99.
+
+       01 ws-rank-pos               pic 99      value 0.
+       01 ws-rank-best-idx          pic 99      value 0.
+       01 ws-rank-best-amt          pic 9(6)v99 value 0.
       *
        01 ws-flags.
          05 ws-eof-flag            pic x       value 'n'.
          05 ws-new-page            pic x       value 'y'.
+         05 ws-ctltot-status       pic xx      value "00".
+      *
+      * Control-total run stamp - same yymmddhhmmss
+      *-shape Final-DataValidation uses for its own run stamp
+       01 ws-run-date.
+         05 ws-run-date-yy         pic 99.
+         05 ws-run-date-mm         pic 99.
+         05 ws-run-date-dd         pic 99.
+
+       01 ws-run-time.
+         05 ws-run-time-hh         pic 99.
+         05 ws-run-time-mi         pic 99.
+         05 ws-run-time-ss         pic 99.
+         05 ws-run-time-cc         pic 99.
       *
        01 ws-counters.
          05 ws-page-count          pic 9       value 1.
          05 ws-line-count          pic 999     value 0.
-         05 ws-rec-count           pic 999     value 0.
+         05 ws-rec-count           pic 9(6)    value 0.
          05 ws-s-count             pic 999     value 0.
          05 ws-l-count             pic 999     value 0.
          05 ws-type-ca-count       pic 999     value 0.
@@ -227,36 +338,140 @@
        77 ws-cash                  pic x(6)    value "CASH".
        77 ws-credit                pic x(6)    value "CREDIT".
        77 ws-debit                 pic x(6)    value "DEBIT".
+      * Fallback Tax Rate, used only if a Record's Store cannot be
+      *-found in the Store Master Table - per-store rates (request
+      *-010) come from WS-MST-TAX-RATE instead.
        77 ws-the-tax               pic 9v99    value 0.13.
        77 ws-y                     pic x       value "y".
        77 ws-blank-line            pic x(67)   value spaces.
-       77 ws-sub                   pic 9       value 1.
+       77 ws-sub                   pic 99      value 1.
        77 ws-current-highest       pic 9(6)v99 value 0.
        77 ws-current-lowest        pic 9(6)v99 value 0.
        77 ws-tax                   pic 9(5)v99.
 
+      * CSV Companion Output Fields
+       01 ws-csv-transaction        pic zzzzz9.99.
+       01 ws-csv-tax                pic zzzz9.99.
+       01 ws-csv-total-tax          pic zzzzzz9.99.
+
       * *************************************************************| 
        procedure division.
        000-main.
+      * Load the Store Master Table before any records are processed
+           perform 0040-load-store-master.
+           perform 0045-init-store-stats.
+
       * Open Read/Write Files
            open input data-file.
-           open output report-file.
+           open output report-file, csv-file.
+
+      * Write the CSV Header Row
+           perform 210-write-csv-header.
 
       * Read Initial Record
            perform 010-read-file.
 
       * Read file until end of file is reached
            perform 100-process-pages
-             until ws-eof-flag equals ws-y.
+             until ws-eof-flag = ws-y.
 
       * Write the Report SUmmary
            perform 400-report-summary.
 
+      * Append this run's control totals
+           perform 0050-write-control-total.
+
+      * Write this run's per-store sales tax, so Final-ReturnProccess
+      *-can net its own return tax against it
+           perform 0055-write-store-tax.
+
       * Close the Read/Write Files
-           close data-file, report-file.
+           close data-file, report-file, csv-file.
 
            goback.
 
+       copy "STORLOAD.cpy".
+
+       0045-init-store-stats.
+      * Size this program's own per-store statistics table to match the
+      *-Store Master table just loaded
+           if ws-store-table-count > 0
+               perform 0046-copy-store-num
+                 varying ws-sub from ws-one by ws-one
+                 until ws-sub > ws-store-table-count
+           end-if.
+
+       0046-copy-store-num.
+           move ws-mst-store-num(ws-sub) to ws-store-num(ws-sub).
+
+      * Append this run's input count so Final-PipelineDriver can
+      *-confirm this program read back every S/L record
+      *-Final-DataSplitAndCount wrote out
+       0050-write-control-total.
+           accept ws-run-date        from date.
+           accept ws-run-time        from time.
+
+           move ws-run-date-yy       to ct-run-stamp(1:2).
+           move ws-run-date-mm       to ct-run-stamp(3:2).
+           move ws-run-date-dd       to ct-run-stamp(5:2).
+           move ws-run-time-hh       to ct-run-stamp(7:2).
+           move ws-run-time-mi       to ct-run-stamp(9:2).
+           move ws-run-time-ss       to ct-run-stamp(11:2).
+           move "SAndLProcessing"    to ct-program-id.
+           move "SANDL-IN"           to ct-label.
+           move ws-rec-count         to ct-record-count.
+
+           open extend control-total-file.
+           if ws-ctltot-status = "35"
+               open output control-total-file
+           end-if.
+
+           write ct-record.
+
+           close control-total-file.
+
+      * Write one Record per Store holding its Total Sales Tax for
+      *-this run, so Final-ReturnProccess can net its own return tax
+      *-against it instead of assuming a single flat rate
+       0055-write-store-tax.
+           open output store-tax-file.
+
+           if ws-store-table-count > 0
+               perform 0056-write-one-store-tax
+                 varying ws-sub from ws-one by ws-one
+                 until ws-sub > ws-store-table-count
+           end-if.
+
+           close store-tax-file.
+
+       0056-write-one-store-tax.
+           move ws-store-num(ws-sub) to stx-store-num.
+           move ws-store-tax(ws-sub) to stx-tax-amount.
+           write stx-store-tax-rec.
+
+       220-find-store-index.
+      * Locate this Record's Store in the Store Master Table, so its
+      *-local tax rate and running totals can be looked up directly
+      *-instead of rescanning the table for each use.
+           move 0                    to ws-found-store-idx.
+           perform 221-scan-stores
+             varying ws-scan-idx from ws-one by ws-one
+               until ws-scan-idx > ws-store-table-count
+                  or ws-found-store-idx > 0.
+
+       221-scan-stores.
+           if it-store-num = ws-mst-store-num(ws-scan-idx)
+               move ws-scan-idx      to ws-found-store-idx
+           end-if.
+
+       210-write-csv-header.
+           string
+               "CODE,TRANSACTION,PAYMENT TYPE,STORE,INVOICE,SKU,TAX"
+                   delimited by size
+               into csv-line.
+           write csv-line.
+           move spaces to csv-line.
+
        010-read-file.
            read data-file
                at end
@@ -270,8 +485,8 @@
       * Process Lines, untill Record Max per Page OR End-Of-File
            perform 300-process-lines
              varying ws-line-count     from ws-zero    by ws-one
-               until ws-line-count equals ws-lines-per-page
-               or ws-eof-flag      equals ws-y.
+               until ws-line-count = ws-lines-per-page
+               or ws-eof-flag = ws-y.
 
       * Increment page number by 1 after page has been read
            add ws-one                  to ws-page-count.
@@ -313,6 +528,9 @@
            move it-invoice     to ws-invoice.
            move it-sku-code    to ws-sku-code.
 
+      * Locate this Record's Store, for its Tax Rate and Running Total
+           perform 220-find-store-index.
+
       * Process the Payment Type for this Record
            perform 310-process-payment-types.
            
@@ -330,23 +548,20 @@
 
       * Add the Transaction Amount to this Stores running total for
       *-Transactions
-           perform
-             varying ws-sub    from ws-one by ws-one
-               until (ws-sub > ws-store-count)
-       
-      *        Only Add the Transaction if the Store Numbers Match
-               if (it-store-num = ws-store-num(ws-sub)) then
-                   add it-transaction
-                               to ws-store-trans(ws-sub)
-               end-if
+           if ws-found-store-idx > 0
+               add it-transaction
+                           to ws-store-trans(ws-found-store-idx)
+               add ws-tax  to ws-store-tax(ws-found-store-idx)
+           end-if.
 
-           end-perform.
-           
 
       * Write the Details to the Report, followed by a Blank Line
            write report-line   from ws-detail-line.
            write report-line   from ws-blank-line.
 
+      * Write the same Detail to the CSV Companion File
+           perform 330-write-csv-detail.
+
       * Read the next Record
            perform 010-read-file.
 
@@ -369,13 +584,44 @@
            end-if
            end-if.
        320-calc-tax.
-      * Calculate the Tax as Transaction * TaxationPercentage
-           compute ws-tax rounded = (it-transaction * ws-the-tax).
+      * Calculate the Tax as Transaction * this Store's Local Tax Rate
+      *-from the Store Master Table - falls back to the flat default
+      *-rate only if the store could not be located.
+           if ws-found-store-idx > 0
+               compute ws-tax rounded =
+                   (it-transaction *
+                       ws-mst-tax-rate(ws-found-store-idx))
+           else
+               compute ws-tax rounded = (it-transaction * ws-the-tax)
+           end-if.
 
       * Move Tax Amount to detail - Add to the Tax Amount Running Total
            move ws-tax         to ws-tax-edit.
            add ws-tax          to ws-tax-running-total.
 
+       330-write-csv-detail.
+      * Build one Comma-Delimited Row matching this Detail Record
+           move it-transaction   to ws-csv-transaction.
+           move ws-tax           to ws-csv-tax.
+
+           move spaces to csv-line.
+           string
+               it-code                     delimited by size
+               ","                         delimited by size
+               ws-csv-transaction          delimited by size
+               ","                         delimited by size
+               ws-payment-type             delimited by space
+               ","                         delimited by size
+               it-store-num                delimited by size
+               ","                         delimited by size
+               it-invoice                  delimited by size
+               ","                         delimited by size
+               it-sku-code                 delimited by space
+               ","                         delimited by size
+               ws-csv-tax                  delimited by size
+               into csv-line.
+           write csv-line.
+
        400-report-summary.
 
       * Move Count/Running-Total Variables to their Totals
@@ -394,9 +640,15 @@
       *-amounts
            perform 420-find-highest-lowest-stores.
 
+      * Build the Full Descending Ranking of every Store's S&L Total
+           perform 425-build-ranking.
+
       * Write the Summary
            perform 430-write-summary.
 
+      * Write the CSV Companion Summary Rows
+           perform 440-write-csv-summary.
+
        410-calculate-percentages.
 
       * Calculate Percentage of Cash Transactions    
@@ -431,7 +683,7 @@
       *-Amounts to find the highest and lowest scoring Stores.
            perform
              varying ws-sub from ws-one by ws-one
-             until (ws-sub > ws-store-count)
+             until (ws-sub > ws-store-table-count)
       *        Check if the current Store's Amount is Greater than the
       *        -current stored Highest Transaction Amount.
                if (ws-store-trans(ws-sub) > ws-current-highest) then
@@ -447,6 +699,44 @@
 
            end-perform.
 
+       425-build-ranking.
+      * Build a Complete Descending Ranking of every Store's S&L Total,
+      *-so Ties show up as distinct, adjacent Ranks rather than being
+      *-collapsed into a single Highest/Lowest pair.
+           perform
+             varying ws-sub from ws-one by ws-one
+               until (ws-sub > ws-store-table-count)
+               move "n" to ws-rank-processed(ws-sub)
+           end-perform.
+
+           perform 426-rank-one-position
+             varying ws-rank-pos from ws-one by ws-one
+               until ws-rank-pos > ws-store-table-count.
+
+       426-rank-one-position.
+           move 0 to ws-rank-best-idx.
+           move 0 to ws-rank-best-amt.
+
+           perform 427-find-max-unranked
+             varying ws-sub from ws-one by ws-one
+               until (ws-sub > ws-store-table-count).
+
+           move ws-rank-best-idx to ws-sub.
+           move "y"                      to ws-rank-processed(ws-sub).
+           move ws-store-num(ws-sub)     to
+                   ws-rank-store-num(ws-rank-pos).
+           move ws-store-trans(ws-sub)   to
+                   ws-rank-amt(ws-rank-pos).
+
+       427-find-max-unranked.
+           if ws-rank-processed(ws-sub) = "n"
+               if ws-rank-best-idx = 0 or
+                   ws-store-trans(ws-sub) > ws-rank-best-amt
+                   move ws-sub                to ws-rank-best-idx
+                   move ws-store-trans(ws-sub) to ws-rank-best-amt
+               end-if
+           end-if.
+
        430-write-summary.
       * Write Each Line of the Summary
            write report-line from ws-summary-header.
@@ -468,5 +758,54 @@
              after advancing 2 lines.
            write report-line from ws-summary-line9.
 
+           write report-line from ws-summary-ranking-header
+             after advancing 2 lines.
+           write report-line from ws-blank-line.
+
+           perform 431-display-rank
+             varying ws-rank-pos from ws-one by ws-one
+               until ws-rank-pos > ws-store-table-count.
+
+       431-display-rank.
+           move ws-rank-pos              to ws-rank-num-edit.
+           move ws-rank-store-num(ws-rank-pos)
+             to ws-rank-store-edit.
+           move ws-rank-amt(ws-rank-pos) to ws-rank-amt-edit.
+           write report-line from ws-rank-display-line.
+
+       440-write-csv-summary.
+      * Blank Row Separates Detail Rows from the Summary Block
+           move spaces to csv-line.
+           write csv-line.
+
+           move ws-total-tax to ws-csv-total-tax.
+
+           move spaces to csv-line.
+           string
+               "SUMMARY"                   delimited by size
+               ","                         delimited by size
+               "TOTAL S&L"                 delimited by size
+               ","                         delimited by size
+               "TOTAL S"                   delimited by size
+               ","                         delimited by size
+               "TOTAL L"                   delimited by size
+               ","                         delimited by size
+               "TOTAL TAX OWED"            delimited by size
+               into csv-line.
+           write csv-line.
+
+           move spaces to csv-line.
+           string
+               ","                         delimited by size
+               ws-total-recs               delimited by size
+               ","                         delimited by size
+               ws-total-s-recs             delimited by size
+               ","                         delimited by size
+               ws-total-l-recs             delimited by size
+               ","                         delimited by size
+               ws-csv-total-tax            delimited by size
+               into csv-line.
+           write csv-line.
+
       ****************************************************************|
-       end program SAndLProcessing.
\ No newline at end of file
+       end program SAndLProcessing.
