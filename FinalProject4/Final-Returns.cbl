@@ -10,6 +10,8 @@
 
        environment division.
 
+       configuration section.
+
        input-output section.
        file-control.
 
@@ -19,17 +21,44 @@
 
            select report-file
                assign to "../../../../data/Final-return-summary.out"
-               organization is line sequential.     
+               organization is line sequential.
 
-       configuration section.
+           select store-master-file
+               assign to "../../../../data/Final-Store-Master.dat"
+               organization is line sequential
+               file status is ws-store-mast-status.
+
+      *sale invoices, so a return can be matched back to the original
+      *sale
+           select sale-invoice-file
+               assign to "../../../../data/Final-sl-records.dat"
+               organization is line sequential.
+
+      *control totals, so Final-PipelineDriver can reconcile this
+      *program's input count against Final-DataSplitAndCount's output
+      *count
+           select control-total-file
+               assign to "../../../../data/Final-Control-Totals.dat"
+               organization is line sequential
+               file status is ws-ctltot-status.
+
+      *per-store sales tax SAndLProcessing collected this run, so it
+      *can be netted against this program's own return tax by store.
+      *a run without a prior S&L stage (or a missing data file) simply
+      *has no sales tax to net against, the same as checkpoint-file
+      *does in Final-DataValidation
+           select store-tax-file
+               assign to "../../../../data/Final-Store-Tax.dat"
+               organization is line sequential
+               file status is ws-store-tax-status.
 
        data division.
        file section.
        fd data-file
            data record is item-rec
-           record contains 36 characters.
+           record contains 38 characters.
       *
-       
+
        01 item-rec.
          05 it-code                 pic x.
          05 it-transaction          pic 9(5)v99.
@@ -38,14 +67,15 @@
            88 it-cr                     value 'CR'.
            88 it-db                     value 'DB'.
          05 it-store-num            pic 99.
-           88 it-store-1                value 1.
-           88 it-store-2                value 2.
-           88 it-store-3                value 3.
-           88 it-store-4                value 4.
-           88 it-store-5                value 5.
-           88 it-store-12               value 12.
          05 it-invoice              pic x(9).
-         05 it-sku-code             pic x(15).         
+         05 it-sku-code             pic x(15).
+      *reason the item was returned - carried through
+      *from project6.dat by Final-DataValidation/Final-DataSplitAndCount
+         05 it-return-reason        pic xx.
+           88 it-reason-defective       value 'DF'.
+           88 it-reason-wrong-item      value 'WI'.
+           88 it-reason-cust-change     value 'CC'.
+           88 it-reason-other           value 'OT'.
 
 
        fd report-file
@@ -54,6 +84,43 @@
 
        01 report-line               pic x(79).
 
+       fd store-master-file
+           data record is sm-store-master-rec
+           record contains 26 characters.
+
+       copy "STORMAST.cpy".
+
+      *sale invoice file, so each return's invoice can be checked
+      *against the sale it claims to belong to - same
+      *36-byte item layout SAndLProcessing reads, but only the invoice
+      *field is needed here.
+       fd sale-invoice-file
+           data record is si-rec
+           record contains 36 characters.
+
+       01 si-rec.
+         05 si-code                 pic x.
+         05 si-transaction          pic 9(5)v99.
+         05 si-payment-type         pic xx.
+         05 si-store-num            pic 99.
+         05 si-invoice              pic x(9).
+         05 si-sku-code             pic x(15).
+
+      *control totals - accumulates across runs the same
+      *way Final-Error-Report.out does
+       fd control-total-file
+           data record is ct-record
+           record contains 58 characters.
+
+       copy "CTLTOT.cpy".
+
+      *per-store sales tax file definition
+       fd store-tax-file
+           data record is stx-store-tax-rec
+           record contains 10 characters.
+
+       copy "STORETAX.cpy".
+
        working-storage section.
 
        01 ws-heading1-name-line.
@@ -81,8 +148,10 @@
          05 filler                  pic x(3)    value "SKU".
          05 filler                  pic x(12)   value spaces.
          05 filler                  pic x(3)    value "TAX".
-                                    
-       01 ws-heading4-headings.     
+         05 filler                  pic x(2)    value spaces.
+         05 filler                  pic x(5)    value "MATCH".
+
+       01 ws-heading4-headings.
          05 filler                  pic x(4)    value "CODE".
          05 filler                  pic x(4)    value spaces.
          05 filler                  pic x(5)    value "PRICE".
@@ -112,10 +181,13 @@
          05 ws-sku-code             pic x(15).
          05 filler                  pic x(1)    value spaces.
          05 ws-tax-edit             pic $$,$$9.99.
+         05 filler                  pic x(1)    value spaces.
+         05 ws-match-flag           pic x(8).
                                     
        01 ws-math.                  
          05 ws-price                pic 9(5)v99.
          05 ws-tax                  pic 9(5)v99.
+         05 ws-net-tax              pic S9(6)v99.
 
        01 ws-summary-header.
          05 filler pic x(23) value spaces.
@@ -144,29 +216,121 @@
          05 filler                  pic x(4)   value spaces.
          05 filler                  pic x(17)
                value "TOTAL R RECORDS: ".
-         05 ws-total-records-edit   pic zz9.
+         05 ws-total-records-edit   pic zzzzz9.
 
        01 ws-summary-line4.
          05 filler                  pic x(11)  value spaces.
          05 filler                  pic x(10)  value "Tax Owed: ".
          05 ws-total-tax-edit       pic $$9.99.
 
+      *unmatched-returns total - returns whose invoice
+      *was not found anywhere in the sale/lease file
+       01 ws-summary-line5.
+         05 filler                  pic x(4)   value spaces.
+         05 filler                  pic x(19)
+               value "UNMATCHED RETURNS: ".
+         05 ws-total-orphan-edit    pic zz9.
+
+      *returns-by-reason section - breaks out why items
+      *are coming back, instead of just how many
+       01 ws-summary-header4.
+         05 filler pic x(23) value spaces.
+         05 filler pic x(18) value "Returns By Reason".
+
+       01 ws-reason-display-line.
+         05 filler                  pic x(4)    value spaces.
+         05 ws-reason-desc          pic x(20).
+         05 filler                  pic x(2)    value ": ".
+         05 ws-reason-count-edit    pic zz9.
+
+      *net sales-vs-returns tax by store - sales tax
+      *comes from Final-Store-Tax.dat, return tax is this run's own
+      *WS-R-TAX total
+       01 ws-summary-header5.
+         05 filler pic x(23) value spaces.
+         05 filler pic x(24) value "Net Sales Tax By Store".
+
+       01 ws-net-tax-display-line.
+         05 filler                  pic x(4)    value spaces.
+         05 filler                  pic x(6)    value "STORE ".
+         05 ws-net-store-num-edit   pic z9.
+         05 filler                  pic x(2)    value ": ".
+         05 filler                  pic x(7)    value "Sales: ".
+         05 ws-net-sales-tax-edit   pic $$9.99.
+         05 filler                  pic x(2)    value spaces.
+         05 filler                  pic x(9)    value "Returns: ".
+         05 ws-net-r-tax-edit       pic $$9.99.
+         05 filler                  pic x(2)    value spaces.
+         05 filler                  pic x(5)    value "Net: ".
+         05 ws-net-tax-edit         pic $$9.99-.
 
        01 ws-totals.
-         05 ws-total-records        pic 999     value 0.
+         05 ws-total-records        pic 9(6)    value 0.
          05 ws-total-tax            pic 9(4)v99 value 0.
-         
+         05 ws-total-defective      pic 999     value 0.
+         05 ws-total-wrong-item     pic 999     value 0.
+         05 ws-total-cust-change    pic 999     value 0.
+         05 ws-total-other-reason   pic 999     value 0.
+         05 ws-total-orphan         pic 999     value 0.
+
+      *in-memory table of every invoice seen in the sale/lease file,
+      *so a return can be matched back to its original sale - sized
+      *the same way Final-DataValidation's invoice history table is,
+      *since both hold one entry per sale invoice.
+       01 ws-sale-invoice-flags.
+         05 ws-si-eof               pic x       value "n".
+       01 ws-sale-invoice-max       pic 9(6)    value 999999.
+       01 ws-sale-invoice-count     pic 9(6)    value 0.
+       01 ws-sale-invoices.
+         05 ws-si-invoice occurs 0 to 999999 times
+               depending on ws-sale-invoice-count
+               indexed by ws-si-idx
+               pic x(9).
+
+       01 ws-match-flags.
+         05 ws-match-found         pic x       value "n".
+
+       copy "STORWS.cpy".
+
        01 ws-stores.
-         05 ws-store occurs 6 times.
-           10 ws-store-num          pic 99
-                   value 01, 02, 03, 04, 05, 12.
+         05 ws-store occurs 0 to 99 times
+               depending on ws-store-table-count
+               indexed by ws-store-idx.
+           10 ws-store-num          pic 99.
            10 ws-r-count            pic 99      value 0.
-                                    
-       01 ws-flags.                 
+      *net sales-vs-returns tax - ws-sales-tax is loaded
+      *from Final-Store-Tax.dat at startup, ws-r-tax accumulates as
+      *this run's own returns are processed
+           10 ws-sales-tax          pic 9(6)v99 value 0.
+           10 ws-r-tax              pic 9(6)v99 value 0.
+
+       01 ws-found-store-idx        pic 99      value 0.
+       01 ws-scan-idx               pic 99      value 0.
+
+      *per-store sales tax load
+       01 ws-store-tax-flags.
+         05 ws-store-tax-eof        pic x       value 'n'.
+
+       01 ws-flags.
          05 ws-eof-flag             pic x       value 'n'.
          05 ws-new-page             pic x       value 'y'.
-                                    
-       01 ws-counters.              
+         05 ws-ctltot-status        pic xx      value "00".
+         05 ws-store-tax-status     pic xx      value "00".
+
+      *control-total run stamp - same yymmddhhmmss shape
+      *Final-DataValidation uses for its own run stamp
+       01 ws-run-date.
+         05 ws-run-date-yy          pic 99.
+         05 ws-run-date-mm          pic 99.
+         05 ws-run-date-dd          pic 99.
+
+       01 ws-run-time.
+         05 ws-run-time-hh          pic 99.
+         05 ws-run-time-mi          pic 99.
+         05 ws-run-time-ss          pic 99.
+         05 ws-run-time-cc          pic 99.
+
+       01 ws-counters.
          05 ws-page-count           pic 9       value 1.
          05 ws-line-count           pic S99     value 0.
          05 ws-index                pic 99      value 1.
@@ -179,7 +343,6 @@
        77 ws-three                  pic 9       value 3.
        77 ws-four                   pic 9       value 4.
        77 ws-five                   pic 9       value 5.
-       77 ws-six                    pic 9       value 6.
        77 ws-cash                   pic x(6)    value "CASH".
        77 ws-credit                 pic x(6)    value "CREDIT".
        77 ws-debit                  pic x(6)    value "DEBIT".
@@ -188,6 +351,11 @@
 
        procedure division.
        000-main.
+           perform 0040-load-store-master.
+           perform 0045-init-store-stats.
+           perform 0050-load-sale-invoices.
+           perform 0053-load-store-tax.
+
       *Open read/write files
            open input data-file.
            open output report-file.
@@ -198,17 +366,132 @@
       *read file until end of file is reached
       *also, call calculate and display functions
            perform 100-process-pages
-               until ws-eof-flag equals ws-y.
+               until ws-eof-flag = ws-y.
      
       *    perform 330-calculate-percents.
       *
            perform 400-report-footer.
 
+           perform 0060-write-control-total.
+
            close data-file, report-file.
 
 
            goback.
 
+       copy "STORLOAD.cpy".
+
+       0045-init-store-stats.
+           perform 0046-copy-store-num
+             varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-table-count.
+
+       0046-copy-store-num.
+           move ws-mst-store-num(ws-store-idx)
+             to ws-store-num(ws-store-idx).
+           move 0 to ws-r-count(ws-store-idx).
+
+      *load every sale/lease invoice into memory once at startup, so
+      *300-process-lines can check each return against it directly
+      *instead of reopening and rescanning the sale file per return
+       0050-load-sale-invoices.
+           open input sale-invoice-file.
+           perform 0051-read-sale-invoice-record.
+           perform 0052-build-sale-invoice-table
+               until ws-si-eof = ws-y
+                  or ws-sale-invoice-count = ws-sale-invoice-max.
+           close sale-invoice-file.
+
+       0051-read-sale-invoice-record.
+           read sale-invoice-file
+               at end
+                   move ws-y to ws-si-eof.
+
+       0052-build-sale-invoice-table.
+           add ws-one              to ws-sale-invoice-count.
+           move si-invoice
+             to ws-si-invoice(ws-sale-invoice-count).
+           perform 0051-read-sale-invoice-record.
+
+      *load the per-store sales tax SAndLProcessing collected this
+      *run into WS-SALES-TAX on the store table already built by
+      *0045-init-store-stats, so it can be netted against this
+      *program's own return tax by store. a run with no store-tax
+      *data on hand (stage not yet reached, file not yet written)
+      *simply has nothing to net - the same as checkpoint-file's
+      *"not found" handling in Final-DataValidation
+       0053-load-store-tax.
+           open input store-tax-file.
+           if ws-store-tax-status = "35"
+               move ws-y            to ws-store-tax-eof
+           else
+               perform 0054-read-store-tax
+               perform 0055-apply-store-tax
+                   until ws-store-tax-eof = ws-y
+               close store-tax-file
+           end-if.
+
+       0054-read-store-tax.
+           read store-tax-file
+               at end
+                   move ws-y to ws-store-tax-eof.
+
+       0055-apply-store-tax.
+           move 0                  to ws-found-store-idx.
+           perform 0056-scan-tax-store
+             varying ws-scan-idx from 1 by 1
+               until ws-scan-idx > ws-store-table-count
+                  or ws-found-store-idx > 0.
+
+           if ws-found-store-idx > 0
+               move stx-tax-amount to ws-sales-tax(ws-found-store-idx)
+           end-if.
+
+           perform 0054-read-store-tax.
+
+       0056-scan-tax-store.
+           if stx-store-num = ws-store-num(ws-scan-idx)
+               move ws-scan-idx    to ws-found-store-idx
+           end-if.
+
+      *append this run's input count so Final-PipelineDriver can
+      *confirm this program read back every R record
+      *Final-DataSplitAndCount wrote out
+       0060-write-control-total.
+           accept ws-run-date         from date.
+           accept ws-run-time         from time.
+
+           move ws-run-date-yy        to ct-run-stamp(1:2).
+           move ws-run-date-mm        to ct-run-stamp(3:2).
+           move ws-run-date-dd        to ct-run-stamp(5:2).
+           move ws-run-time-hh        to ct-run-stamp(7:2).
+           move ws-run-time-mi        to ct-run-stamp(9:2).
+           move ws-run-time-ss        to ct-run-stamp(11:2).
+           move "Final-ReturnProccess" to ct-program-id.
+           move "RETURN-IN"           to ct-label.
+           move ws-total-records      to ct-record-count.
+
+           open extend control-total-file.
+           if ws-ctltot-status = "35"
+               open output control-total-file
+           end-if.
+
+           write ct-record.
+
+           close control-total-file.
+
+       210-find-store-index.
+           move 0                    to ws-found-store-idx.
+           perform 211-scan-stores
+             varying ws-scan-idx from 1 by 1
+               until ws-scan-idx > ws-store-table-count
+                  or ws-found-store-idx > 0.
+
+       211-scan-stores.
+           if it-store-num = ws-store-num(ws-scan-idx)
+               move ws-scan-idx      to ws-found-store-idx
+           end-if.
+
        010-read-file.
            read data-file
                at end
@@ -221,8 +504,8 @@
       *print lines per page 
            perform 300-process-lines
              varying ws-line-count from ws-zero by ws-one
-               until ws-line-count equals ws-lines-per-page
-                   or ws-eof-flag  equals ws-y.
+               until ws-line-count = ws-lines-per-page
+                   or ws-eof-flag = ws-y.
 
       *increase page number by 1 after page has been read
            add ws-one  to ws-page-count.
@@ -280,33 +563,21 @@
            move it-invoice         to ws-invoice.
            move it-sku-code        to ws-sku-code.
 
+      *locate this record's store first, so its local tax rate is
+      *available to 310-calc-tax below
+           perform 210-find-store-index.
+
            perform 310-calc-tax.
 
            add ws-one              to ws-total-records.
 
-
-           if (it-store-1) then
-               add ws-one to ws-r-count(ws-one)  
-           else
-           if (it-store-2)  then
-               add ws-one to ws-r-count(ws-two)  
-           else
-           if (it-store-3) then
-               add ws-one to ws-r-count(ws-three)  
-           else
-           if (it-store-4)  then
-               add ws-one to ws-r-count(ws-four)  
-           else
-           if (it-store-5)  then
-               add ws-one to ws-r-count(ws-five)  
-           else
-           if (it-store-12)  then
-               add ws-one to ws-r-count(ws-six)  
-           else
-           end-if
-           end-if
+           if ws-found-store-idx > 0
+               add ws-one to ws-r-count(ws-found-store-idx)
+               add ws-tax to ws-r-tax(ws-found-store-idx)
            end-if.
 
+           perform 220-count-return-reason.
+           perform 230-check-sale-match.
 
       * Write to Detail Line
            write report-line       from ws-detail-line.
@@ -316,9 +587,55 @@
            perform 010-read-file.
 
 
-       310-calc-tax.
+       220-count-return-reason.
+      *tally this return into its reason-code bucket for the new
+      *returns-by-reason section of the footer
+           if it-reason-defective
+               add ws-one          to ws-total-defective
+           else
+           if it-reason-wrong-item
+               add ws-one          to ws-total-wrong-item
+           else
+           if it-reason-cust-change
+               add ws-one          to ws-total-cust-change
+           else
+               add ws-one          to ws-total-other-reason
+           end-if
+           end-if
+           end-if.
 
-           compute ws-tax rounded = (ws-price * ws-the-tax).
+      *flag a return whose invoice does not appear anywhere in the
+      *sale/lease file - it cannot be a return of a sale that exists
+       230-check-sale-match.
+           move "n"                   to ws-match-found.
+           perform 231-scan-sale-invoices
+             varying ws-si-idx from ws-one by ws-one
+               until ws-si-idx > ws-sale-invoice-count
+                  or ws-match-found = ws-y.
+
+           if ws-match-found = ws-y
+               move spaces            to ws-match-flag
+           else
+               move "NO MATCH"        to ws-match-flag
+               add ws-one             to ws-total-orphan
+           end-if.
+
+       231-scan-sale-invoices.
+           if it-invoice = ws-si-invoice(ws-si-idx)
+               move ws-y              to ws-match-found
+           end-if.
+
+       310-calc-tax.
+      *tax the return back at this store's local rate from the store
+      *master table, the same rate SAndLProcessing used to tax the
+      *original sale - falls back to the flat default rate only if
+      *the store could not be located
+           if ws-found-store-idx > 0
+               compute ws-tax rounded =
+                   (ws-price * ws-mst-tax-rate(ws-found-store-idx))
+           else
+               compute ws-tax rounded = (ws-price * ws-the-tax)
+           end-if.
 
            move ws-tax             to ws-tax-edit.
            add ws-tax              to ws-total-tax.
@@ -328,6 +645,7 @@
       *    Move Totals...
            move ws-total-records   to ws-total-records-edit.
            move ws-total-tax       to ws-total-tax-edit.
+           move ws-total-orphan    to ws-total-orphan-edit.
 
 
            write report-line  from ws-summary-header
@@ -341,15 +659,29 @@
       * Display data for R records 
            perform 600-display-store-r
              varying ws-index from ws-one by ws-one
-             until ws-index > ws-six.
+             until ws-index > ws-store-table-count.
 
       * Display Data for Total Records
            write report-line from ws-summary-line3
              after advancing 1 line.
            write report-line from ws-summary-line4.
+           write report-line from ws-summary-line5.
 
+      * Display Returns-By-Reason Breakdown
+           write report-line from ws-summary-header4
+             after advancing ws-two lines.
+           write report-line from spaces.
+           perform 610-display-reason
+             varying ws-index from ws-one by ws-one
+             until ws-index > ws-four.
 
-     
+      * Display Net Sales-vs-Returns Tax By Store
+           write report-line from ws-summary-header5
+             after advancing ws-two lines.
+           write report-line from spaces.
+           perform 620-display-net-tax
+             varying ws-index from ws-one by ws-one
+             until ws-index > ws-store-table-count.
 
        600-display-store-r.
            move ws-store-num(ws-index)
@@ -358,4 +690,40 @@
              to ws-r-count-edit.
            write report-line from ws-display-total-r.
 
-       end program Final-ReturnProccess.
\ No newline at end of file
+       610-display-reason.
+           if ws-index = 1
+               move "Defective"       to ws-reason-desc
+               move ws-total-defective
+                 to ws-reason-count-edit
+           else
+           if ws-index = 2
+               move "Wrong Item"      to ws-reason-desc
+               move ws-total-wrong-item
+                 to ws-reason-count-edit
+           else
+           if ws-index = 3
+               move "Customer Change" to ws-reason-desc
+               move ws-total-cust-change
+                 to ws-reason-count-edit
+           else
+               move "Other"           to ws-reason-desc
+               move ws-total-other-reason
+                 to ws-reason-count-edit
+           end-if
+           end-if
+           end-if.
+           write report-line from ws-reason-display-line.
+
+      *net sales tax owed minus return tax given back, per store
+       620-display-net-tax.
+           compute ws-net-tax =
+               ws-sales-tax(ws-index) - ws-r-tax(ws-index).
+
+           move ws-store-num(ws-index)  to ws-net-store-num-edit.
+           move ws-sales-tax(ws-index)  to ws-net-sales-tax-edit.
+           move ws-r-tax(ws-index)      to ws-net-r-tax-edit.
+           move ws-net-tax              to ws-net-tax-edit.
+
+           write report-line from ws-net-tax-display-line.
+
+       end program Final-ReturnProccess.
