@@ -14,6 +14,8 @@
 
        environment division.
 
+       configuration section.
+
        input-output section.
        file-control.
 
@@ -31,25 +33,59 @@
 
            select error-file
                assign to "../../../../data/Final-Error-Report.out"
-               organization is line sequential.               
-
-       configuration section.
+               organization is line sequential
+               file status is ws-error-status.
+
+           select checkpoint-file
+               assign to "../../../../data/Final-Validation.ckpt"
+               organization is line sequential
+               file status is ws-ckpt-status.
+
+           select store-master-file
+               assign to "../../../../data/Final-Store-Master.dat"
+               organization is line sequential
+               file status is ws-store-mast-status.
+
+           select vendor-master-file
+               assign to "../../../../data/Final-Vendor-Master.dat"
+               organization is line sequential
+               file status is ws-vendor-mast-status.
+
+      *sku master reference file - lets merchandising add a new sku
+      *as a data change instead of relying on a blank-field check.
+      *indexed by sku code so each record's sku is looked up with a
+      *single keyed read instead of a line-sequential rescan of the
+      *whole file
+           select sku-master-file
+               assign to "../../../../data/Final-SKU-Master.dat"
+               organization is indexed
+               access mode is random
+               record key is km-sku-code
+               file status is ws-sku-status.
+
+      *control totals, so Final-PipelineDriver can reconcile this
+      *program's output count against what the next stage reads in
+           select control-total-file
+               assign to "../../../../data/Final-Control-Totals.dat"
+               organization is line sequential
+               file status is ws-ctltot-status.
 
        data division.
        file section.
        fd data-file
            data record is item-rec
-           record contains 36 characters.
+           record contains 43 characters.
       *
-       
+
        01 item-rec.
          05 it-code                    pic x.
            88 it-code-valid                value 'S' 'R' 'L'.
+           88 it-code-header               value 'H'.
+           88 it-code-trailer              value 'T'.
          05 it-transaction             pic 9(5)v99.
          05 it-payment-type            pic xx.
            88 it-payment-valid             value 'CA' 'CR' 'DB'.
          05 it-store-num               pic 99.
-           88 it-store-num-valid           value 1 thru 5, 12.
          05 it-invoice.
            10 it-invoice-prefix-one    pic x.
              88 it-invoice-prefix1-valid   value 'A' 'B' 'C' 'D' 'E'.
@@ -59,22 +95,61 @@
              88 it-invoice-dash-valid      value '-'.
            10 it-invoice-num           pic 9(6).
              88 it-invoice-num-valid       value 100000 thru 900000.
+      *vendor number for the invoice, validated against the vendor
+      *master table loaded by 0050-load-vendor-master
            10 it-ven-num-rest          pic 9(5).
-               88 it-ven-num-valid         value 1, 2, 3.
-         05 it-sku-code                pic x(15).         
+         05 it-sku-code                pic x(15).
+      *reason the item was returned - only meaningful on an R record;
+      *spaces on S/L records. Carried through to the split step so
+      *Final-ReturnProccess can break returns out by reason instead of
+      *reporting them all alike.
+         05 it-return-reason           pic xx.
+           88 it-reason-defective          value 'DF'.
+           88 it-reason-wrong-item         value 'WI'.
+           88 it-reason-cust-change        value 'CC'.
+           88 it-reason-other              value 'OT'.
+
+      *trailer record layout - an 'H' header record is
+      *skipped entirely, and a 'T' trailer record carries the count of
+      *data records the file is supposed to contain, checked against
+      *WS-TOTAL-RECORDS once the trailer is reached
+       01 it-trailer-rec redefines item-rec.
+         05 tr-code                    pic x.
+         05 tr-record-count            pic 9(7).
+         05 filler                     pic x(35).
 
       *
+      *valid-line/invalid-line carry the same fields as the raw
+      *project6.dat detail record, minus the trailing vendor digits
+      *(it-ven-num-rest) which downstream programs never needed, but
+      *plus the return reason - built with explicit
+      *field moves below rather than a truncating group move, since a
+      *straight move of item-rec would keep the vendor digits instead.
        fd valid-file
            data record is valid-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 valid-line                   pic x(36).
+       01 valid-line.
+         05 vl-code                    pic x.
+         05 vl-transaction             pic 9(5)v99.
+         05 vl-payment-type            pic xx.
+         05 vl-store-num               pic 99.
+         05 vl-invoice                 pic x(9).
+         05 vl-sku-code                pic x(15).
+         05 vl-return-reason           pic xx.
 
        fd invalid-file
            data record is invalid-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 invalid-line                 pic x(36).
+       01 invalid-line.
+         05 il-code                    pic x.
+         05 il-transaction             pic 9(5)v99.
+         05 il-payment-type            pic xx.
+         05 il-store-num               pic 99.
+         05 il-invoice                 pic x(9).
+         05 il-sku-code                pic x(15).
+         05 il-return-reason           pic xx.
 
        fd error-file
            data record is error-line
@@ -82,6 +157,55 @@
 
        01 error-line                   pic x(69).
 
+      *checkpoint/restart control file - holds the record number of the
+      *last project6.dat record fully processed by this run, so an
+      *abended run can resume without re-validating records already
+      *written to valid-file/invalid-file.
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 18 characters.
+
+       01 checkpoint-line.
+         05 ckpt-total-records         pic 9(6).
+         05 ckpt-total-valid           pic 9(6).
+         05 ckpt-total-invalid         pic 9(6).
+
+      *store master reference file - shared by all four pipeline
+      *programs so a new/retired store is a data change, not a
+      *four-program recompile.
+       fd store-master-file
+           data record is sm-store-master-rec
+           record contains 26 characters.
+       copy "STORMAST.cpy".
+
+      *vendor master reference file - lets purchasing add a new vendor
+      *as a data change instead of a recompiled 88-level list
+       fd vendor-master-file
+           data record is vm-vendor-master-rec
+           record contains 25 characters.
+
+       01 vm-vendor-master-rec.
+         05 vm-vendor-num              pic 9(5).
+         05 vm-vendor-name             pic x(20).
+
+      *sku master reference file - real sku validation against it
+      *replaces the old blank-sku-code check
+       fd sku-master-file
+           data record is km-sku-master-rec
+           record contains 35 characters.
+
+       01 km-sku-master-rec.
+         05 km-sku-code                pic x(15).
+         05 km-sku-desc                pic x(20).
+
+      *control totals - accumulates across runs the same
+      *way error-file does
+       fd control-total-file
+           data record is ct-record
+           record contains 58 characters.
+
+       copy "CTLTOT.cpy".
+
        working-storage section.
 
        01 ws-heading1-name-line.
@@ -91,6 +215,19 @@
          05 filler                     pic x(34)
                value "Final: Program 1 - Data Validation".
 
+      *run date/time stamp - printed once at the top of every run so
+      *error detail accumulated across many runs can be told apart in
+      *Final-Error-Report.out
+       01 ws-heading1b-run-stamp.
+         05 filler                     pic x(9)    value "RUN DATE:".
+         05 filler                     pic x(1)    value space.
+         05 ws-run-date-edit           pic x(8).
+         05 filler                     pic x(3)    value space.
+         05 filler                     pic x(9)    value "RUN TIME:".
+         05 filler                     pic x(1)    value space.
+         05 ws-run-time-edit           pic x(8).
+         05 filler                     pic x(30)   value space.
+
        01 ws-heading2-title.
          05 filler                     pic x(28)   value spaces.
          05 filler                     pic x(12)   value "ERROR REPORT".
@@ -110,7 +247,7 @@
 
        01 ws-detail-line.
          05 filler                     pic x(2)    value space.
-         05 ws-rec-num                 pic zz9.
+         05 ws-rec-num                 pic zzzzz9.
          05 filler                     pic x(4)    value space.
          05 ws-item                    pic x(36).
          05 filler                     pic x(2)    value space.
@@ -135,7 +272,7 @@
        
 
        01 ws-error-table.
-         05 ws-error-info              pic x(24)   occurs 8 times.
+         05 ws-error-info              pic x(24)   occurs 10 times.
 
        01 ws-error-summary.
          05 filler                     pic x(26)
@@ -144,34 +281,111 @@
        01 ws-line1-total.
          05 filler                     pic x(23)
                value "TOTAL RECORDS =".
-         05 ws-total-records-edit      pic zz9.
+         05 ws-total-records-edit      pic zzzzz9.
 
        01 ws-line2-total.
          05 filler                     pic x(23)
                value "TOTAL VALID RECORDS =".
-         05 ws-total-valid-edit        pic zz9.
+         05 ws-total-valid-edit        pic zzzzz9.
 
        01 ws-line3-total.
          05 filler                     pic x(23)
                value "TOTAL INVALID RECORDS =".
-         05 ws-total-invalid-edit      pic zz9.
+         05 ws-total-invalid-edit      pic zzzzz9.
+
+      *trailer self-check - compares the count the
+      *trailer record claims against what this run actually read
+       01 ws-line4-trailer.
+         05 ws-trailer-result          pic x(36).
 
        01 ws-totals.
-         05 ws-total-records           pic 999     value 0.
-         05 ws-total-valid             pic 999     value 0.
-         05 ws-total-invalid           pic 999     value 0.
+         05 ws-total-records           pic 9(6)    value 0.
+         05 ws-total-valid             pic 9(6)    value 0.
+         05 ws-total-invalid           pic 9(6)    value 0.
+
+      *trailer self-check flags/count
+       01 ws-trailer-flags.
+         05 ws-trailer-seen             pic x       value 'n'.
+       01 ws-trailer-count              pic 9(7)    value 0.
 
 
        01 ws-flags.
          05 ws-eof-flag                pic x       value 'n'.
          05 ws-valid-data              pic x       value 'y'.
          05 ws-new-page                pic x       value 'y'.
+         05 ws-resuming-flag           pic x       value 'n'.
+
+       01 ws-file-status.
+         05 ws-error-status            pic xx      value "00".
+         05 ws-ckpt-status             pic xx      value "00".
+         05 ws-ctltot-status           pic xx      value "00".
+
+       01 ws-checkpoint-count          pic 9(6)    value 0.
+       01 ws-skip-count                pic 9(6)    value 0.
+
+      *store master table (loaded at startup - see 0040-load-store-master)
+       copy "STORWS.cpy".
+
+       01 ws-store-found-flag          pic x       value 'n'.
+       01 ws-store-scan-idx            pic 99      value 0.
+
+      *vendor master table (loaded at startup - see 0050-load-vendor-
+      *master below)
+       01 ws-vendor-count-max          pic 999     value 500.
+       01 ws-vendor-table-count        pic 999     value 0.
+       01 ws-vendor-mast-eof           pic x       value 'n'.
+       01 ws-vendor-mast-status        pic xx      value "00".
+       01 ws-vendor-table.
+         05 ws-vnd-vendor occurs 0 to 500 times
+               depending on ws-vendor-table-count
+               indexed by ws-vnd-idx.
+           10 ws-vnd-vendor-num        pic 9(5).
+           10 ws-vnd-vendor-name       pic x(20).
+
+       01 ws-vendor-found-flag         pic x       value 'n'.
+       01 ws-vendor-scan-idx           pic 999     value 0.
+
+      *sku master lookup - replaces the old blank-sku-code check with
+      *a real lookup against the sku master file, a keyed read straight
+      *against the indexed file instead of an in-memory table
+       01 ws-sku-found-flag            pic x       value 'n'.
+       01 ws-sku-status                pic xx      value "00".
+       01 ws-sku-mast-available        pic x       value 'y'.
+
+      *run date/time stamp - raw ACCEPT fields built
+      *into WS-HEADING1B-RUN-STAMP by 0060-build-run-stamp
+       01 ws-run-date.
+         05 ws-run-date-yy             pic 99.
+         05 ws-run-date-mm             pic 99.
+         05 ws-run-date-dd             pic 99.
+
+       01 ws-run-time.
+         05 ws-run-time-hh             pic 99.
+         05 ws-run-time-mi             pic 99.
+         05 ws-run-time-ss             pic 99.
+         05 ws-run-time-cc             pic 99.
+
+      *invoice history - every invoice number seen so
+      *far this run, so a repeat within the same project6.dat can be
+      *flagged instead of sailing through as two separate valid
+      *records
+       01 ws-invoice-key               pic x(9)    value spaces.
+       01 ws-invoice-hist-max          pic 9(6)    value 999999.
+       01 ws-invoice-hist-count        pic 9(6)    value 0.
+       01 ws-invoice-history.
+         05 ws-invoice-hist-entry      pic x(9)
+               occurs 0 to 999999 times
+               depending on ws-invoice-hist-count
+               indexed by ws-invoice-hist-idx.
+
+       01 ws-duplicate-found-flag      pic x       value 'n'.
+       01 ws-invoice-scan-idx          pic 9(6)    value 0.
 
        01 ws-counters.
          05 ws-page-count              pic 9       value 1.
          05 ws-line-count              pic S99     value 0.
 
-       01 ws-index                     pic 9       value 0.
+       01 ws-index                     pic 99      value 0.
 
        77 ws-lines-per-page            pic 99      value 15.
        77 ws-first-page                pic 9       value 1.
@@ -183,7 +397,9 @@
        77 ws-five                      pic 9       value 5.
        77 ws-six                       pic 9       value 6.
        77 ws-seven                     pic 9       value 7.
-       77 ws-eight                     pic 9       value 7.
+       77 ws-eight                     pic 9       value 8.
+       77 ws-nine                      pic 9       value 9.
+       77 ws-ten                       pic 99      value 10.
        77 ws-y                         pic x       value "y".
        77 ws-n                         pic x       value "n".
        77 ws-valid                     pic x(5)    value "VALID".
@@ -209,39 +425,256 @@
                value "INVALID INVOICE FORMAT".
        77 ws-err-sku                   pic x(22)
                value "INVALID SKU CODE".
+       77 ws-err-vendor                pic x(22)
+               value "INVALID VENDOR NUMBER".
+       77 ws-err-duplicate              pic x(22)
+               value "DUPLICATE INVOICE NO".
 
        procedure division.
        000-main.
+      *load the store master table before any records are validated
+           perform 0040-load-store-master.
+
+      *load the vendor master table before any records are validated
+           perform 0050-load-vendor-master.
+
+      *open the sku master for keyed reads - each record
+      *is looked up directly by 214-check-sku-code, no table to load
+           perform 0080-open-sku-master.
+
+      *stamp this run's date/time onto the error report header so
+      *accumulated runs can be told apart
+           perform 0060-build-run-stamp.
+
+      *check for a checkpoint from an earlier, abended run
+           perform 001-load-checkpoint.
+
       *Open read/write files
            open input data-file.
-           open output valid-file, invalid-file, error-file.
+           perform 002-open-output-files.
+
+      *stamp the error report with this run's date/time as soon as
+      *the file is open, so every run leaves a marker in the
+      *cumulative log even when it finds nothing invalid to report
+           perform 0065-write-run-heading.
 
       *set end of file variable
            perform 010-read-file.
 
+      *skip over records already validated by a prior run
+           if ws-resuming-flag = ws-y
+               perform 003-skip-checkpointed-records
+           end-if.
+
       *read file until end of file is reached
       *also, call calculate and display functions
            perform 100-process-pages
-               until ws-eof-flag equals ws-y.
+               until ws-eof-flag = ws-y.
 
            perform 500-report-footer.
 
-           close data-file, valid-file, invalid-file, error-file.
+      *run completed cleanly - clear the checkpoint
+           perform 004-clear-checkpoint.
+
+           perform 0070-write-control-total.
+
+           close data-file, valid-file, invalid-file, error-file,
+                 sku-master-file.
 
 
            goback.
 
+       copy "STORLOAD.cpy".
+
+      *vendor master table load - same pattern as STORLOAD.cpy above,
+      *kept local since only this program needs vendor validation
+       0050-load-vendor-master.
+           move ws-n                  to ws-vendor-mast-eof.
+           move 0                     to ws-vendor-table-count.
+
+      *a missing vendor master is treated as "no vendors on file"
+      *instead of letting an unguarded OPEN abend the run
+           open input vendor-master-file.
+           if ws-vendor-mast-status = "35"
+               move ws-y              to ws-vendor-mast-eof
+           else
+               perform 0051-read-vendor-master
+               perform 0052-build-vendor-table
+                 until ws-vendor-mast-eof = ws-y
+                    or ws-vendor-table-count = ws-vendor-count-max
+               close vendor-master-file
+           end-if.
+
+       0051-read-vendor-master.
+           read vendor-master-file
+               at end
+                   move ws-y          to ws-vendor-mast-eof.
+
+       0052-build-vendor-table.
+           add ws-one                 to ws-vendor-table-count.
+           move vm-vendor-num         to
+                   ws-vnd-vendor-num(ws-vendor-table-count).
+           move vm-vendor-name        to
+                   ws-vnd-vendor-name(ws-vendor-table-count).
+
+           perform 0051-read-vendor-master.
+
+      *sku master is opened once and left open for random keyed reads
+      *by 214-check-sku-code for the life of the run
+       0080-open-sku-master.
+           open input sku-master-file.
+           if ws-sku-status = "35"
+               move ws-n            to ws-sku-mast-available
+           end-if.
+
+       0060-build-run-stamp.
+           accept ws-run-date         from date.
+           accept ws-run-time         from time.
+
+           move ws-run-date-mm        to ws-run-date-edit(1:2).
+           move "/"                   to ws-run-date-edit(3:1).
+           move ws-run-date-dd        to ws-run-date-edit(4:2).
+           move "/"                   to ws-run-date-edit(6:1).
+           move ws-run-date-yy        to ws-run-date-edit(7:2).
+
+           move ws-run-time-hh        to ws-run-time-edit(1:2).
+           move ":"                   to ws-run-time-edit(3:1).
+           move ws-run-time-mi        to ws-run-time-edit(4:2).
+           move ":"                   to ws-run-time-edit(6:1).
+           move ws-run-time-ss        to ws-run-time-edit(7:2).
+
+      *write the run's name/date/time banner once, unconditionally,
+      *so a run that finds nothing invalid still leaves its own
+      *marker in the cumulative error report
+       0065-write-run-heading.
+           write error-line from ws-heading1-name-line
+             after advancing ws-one line.
+           write error-line from ws-heading1b-run-stamp
+             after advancing ws-one line.
+
+      *append this run's output count so Final-PipelineDriver can
+      *confirm Final-DataSplitAndCount read back the same number of
+      *records this run wrote out as valid - reuses the
+      *run date/time already captured above by 0060-build-run-stamp
+       0070-write-control-total.
+           move ws-run-date-yy        to ct-run-stamp(1:2).
+           move ws-run-date-mm        to ct-run-stamp(3:2).
+           move ws-run-date-dd        to ct-run-stamp(5:2).
+           move ws-run-time-hh        to ct-run-stamp(7:2).
+           move ws-run-time-mi        to ct-run-stamp(9:2).
+           move ws-run-time-ss        to ct-run-stamp(11:2).
+           move "Final-DataValidation" to ct-program-id.
+           move "VALID-OUT"           to ct-label.
+           move ws-total-valid        to ct-record-count.
+
+           open extend control-total-file.
+           if ws-ctltot-status = "35"
+               open output control-total-file
+           end-if.
+
+           write ct-record.
+
+           close control-total-file.
+
+       001-load-checkpoint.
+      *read the last-good record number left by a prior run, if any
+           move 0              to ws-checkpoint-count.
+           move ws-n            to ws-resuming-flag.
+
+           open input checkpoint-file.
+           if ws-ckpt-status = "00"
+               read checkpoint-file
+                   at end
+                       move 0  to ws-checkpoint-count
+                   not at end
+                       move ckpt-total-records to ws-checkpoint-count
+               end-read
+               close checkpoint-file
+           end-if.
+
+           if ws-checkpoint-count > 0
+               move ws-y        to ws-resuming-flag
+               move ws-checkpoint-count to ws-total-records
+               move ckpt-total-valid    to ws-total-valid
+               move ckpt-total-invalid  to ws-total-invalid
+           end-if.
+
+       002-open-output-files.
+      *a resumed run appends to the files it already wrote this run;
+      *a fresh run starts them clean
+           if ws-resuming-flag = ws-y
+               open extend valid-file, invalid-file
+           else
+               open output valid-file, invalid-file
+           end-if.
+
+           perform 005-open-error-file.
+
+       005-open-error-file.
+      *the error report accumulates across runs - only
+      *the very first run ever creates it fresh
+           open extend error-file.
+           if ws-error-status = "35"
+               open output error-file
+           end-if.
+
+       003-skip-checkpointed-records.
+      *fast-forward the input file past records already processed and
+      *written out by the run that abended, without re-validating them
+           perform 006-skip-one-record
+             varying ws-skip-count from 1 by 1
+               until ws-skip-count > ws-checkpoint-count
+                  or ws-eof-flag = ws-y.
+
+       006-skip-one-record.
+           perform 010-read-file.
+
+       004-clear-checkpoint.
+           open output checkpoint-file.
+           move 0               to ckpt-total-records
+                                    ckpt-total-valid
+                                    ckpt-total-invalid.
+           write checkpoint-line.
+           close checkpoint-file.
+
        010-read-file.
            read data-file
                at end
                    move ws-y to ws-eof-flag.
 
+      *a trailer record ends the file on its own terms - capture its
+      *count and stop reading without counting it as a data record
+           if ws-eof-flag = ws-n and it-code-trailer
+               perform 011-check-trailer-count
+               move ws-y            to ws-eof-flag
+           end-if.
+
+      *a header record is never counted or validated - skip straight
+      *to the next record
+           if ws-eof-flag = ws-n and it-code-header
+               perform 010-read-file
+           end-if.
+
+       011-check-trailer-count.
+           move ws-y                to ws-trailer-seen.
+           move tr-record-count     to ws-trailer-count.
+
+       007-write-checkpoint.
+      *record the last fully processed record number so a crash after
+      *this point can resume from here instead of record one
+           open output checkpoint-file.
+           move ws-total-records to ckpt-total-records.
+           move ws-total-valid   to ckpt-total-valid.
+           move ws-total-invalid to ckpt-total-invalid.
+           write checkpoint-line.
+           close checkpoint-file.
+
        100-process-pages.
       *print lines per page 
            perform 200-process-lines
              varying ws-line-count from ws-zero by ws-one
-               until ws-line-count equals ws-lines-per-page
-                   or ws-eof-flag equals ws-y.
+               until ws-line-count = ws-lines-per-page
+                   or ws-eof-flag = ws-y.
 
       *increase page number by 1 after page has been read
            add ws-one              to ws-page-count.
@@ -279,12 +712,8 @@
                move ws-err-payment to ws-error-info(ws-three)
            end-if.
 
-      *check 88 variable and validate
-           if  (not it-store-num-valid)        then
-               move ws-n           to ws-valid-data
-               move ws-underline   to ws-underline-store
-               move ws-err-store   to ws-error-info(ws-four)
-           end-if.
+      *validate store number against the store master table
+           perform 206-check-store-number.
            
       *check 88 variable and validate
            if (not it-invoice-prefix1-valid    or
@@ -316,12 +745,18 @@
                move ws-err-invoice-oor
                                    to ws-error-info(ws-seven)
            end-if.
-      *check 88 variable and validate
-           if (it-sku-code) = spaces           then
-               move ws-n           to ws-valid-data
-               move ws-underline   to ws-underline-sku
-               move ws-err-sku     to ws-error-info(ws-eight)
-           end-if.
+
+      *validate the invoice's vendor number against the vendor master
+      *table loaded by 0050-load-vendor-master
+           perform 208-check-vendor-number.
+
+      *flag a repeat of this invoice number within the run
+           perform 211-check-duplicate-invoice.
+
+      *validate the sku code against the sku master file opened by
+      *0080-open-sku-master - a blank code fails the lookup the same
+      *as any other code that is not on file
+           perform 214-check-sku-code.
 
       *check if row is not valid
            if ws-valid-data = ws-n             then
@@ -334,18 +769,164 @@
                perform 320-valid-record
            end-if.
 
-      *check if end of file 
+      *checkpoint after every record, not just every page, so a
+      *crash partway through a page cannot cause records already
+      *written to valid-file/invalid-file to be replayed on restart
+           perform 007-write-checkpoint.
+
+      *check if end of file
            perform 010-read-file.
 
+       206-check-store-number.
+      *validate the record's store number against the store master
+      *table loaded by 0040-load-store-master, instead of a compiled-in
+      *list of store numbers
+           move ws-n                to ws-store-found-flag.
+
+           if ws-store-table-count > 0
+               perform 207-scan-store-table
+                 varying ws-store-scan-idx from 1 by 1
+                 until ws-store-scan-idx > ws-store-table-count
+                    or ws-store-found-flag = ws-y
+           end-if.
+
+           if ws-store-found-flag = ws-n
+               move ws-n           to ws-valid-data
+               move ws-underline   to ws-underline-store
+               move ws-err-store   to ws-error-info(ws-four)
+           end-if.
+
+       207-scan-store-table.
+           if it-store-num = ws-mst-store-num(ws-store-scan-idx)
+               move ws-y            to ws-store-found-flag
+           end-if.
+
+       208-check-vendor-number.
+      *validate the record's vendor number against the vendor master
+      *table, instead of a compiled-in list of vendor numbers
+           move ws-n                to ws-vendor-found-flag.
+
+           if ws-vendor-table-count > 0
+               perform 209-scan-vendor-table
+                 varying ws-vendor-scan-idx from 1 by 1
+                 until ws-vendor-scan-idx > ws-vendor-table-count
+                    or ws-vendor-found-flag = ws-y
+           end-if.
+
+           if ws-vendor-found-flag = ws-n
+               move ws-n            to ws-valid-data
+               move ws-err-vendor   to ws-error-info(ws-nine)
+           end-if.
+
+       209-scan-vendor-table.
+           if it-ven-num-rest = ws-vnd-vendor-num(ws-vendor-scan-idx)
+               move ws-y            to ws-vendor-found-flag
+           end-if.
+
+       214-check-sku-code.
+      *validate the record's sku code with a keyed read straight
+      *against the indexed sku master file, instead of scanning an
+      *in-memory table. if the sku master could not be opened, there
+      *is nothing to look up against, so every sku fails this check
+           if ws-sku-mast-available = ws-n
+               move ws-n            to ws-sku-found-flag
+           else
+               move it-sku-code     to km-sku-code
+
+               read sku-master-file
+                   key is km-sku-code
+                   invalid key
+                       move ws-n        to ws-sku-found-flag
+                   not invalid key
+                       move ws-y        to ws-sku-found-flag
+               end-read
+           end-if.
+
+           if ws-sku-found-flag = ws-n
+               move ws-n           to ws-valid-data
+               move ws-underline   to ws-underline-sku
+               move ws-err-sku     to ws-error-info(ws-eight)
+           end-if.
+
+       210-build-invoice-key.
+      *the 9-character invoice id (prefix/prefix/dash/number) - does
+      *not include the trailing vendor digits, which are not part of
+      *what the other three checks call "the invoice number"
+           move it-invoice-prefix-one to ws-invoice-key(1:1).
+           move it-invoice-prefix-two to ws-invoice-key(2:1).
+           move it-dash               to ws-invoice-key(3:1).
+           move it-invoice-num        to ws-invoice-key(4:6).
+
+       211-check-duplicate-invoice.
+           perform 210-build-invoice-key.
+           move ws-n                to ws-duplicate-found-flag.
+
+           if ws-invoice-hist-count > 0
+               perform 212-scan-invoice-history
+                 varying ws-invoice-scan-idx from 1 by 1
+                 until ws-invoice-scan-idx > ws-invoice-hist-count
+                    or ws-duplicate-found-flag = ws-y
+           end-if.
+
+           if ws-duplicate-found-flag = ws-y
+               move ws-n            to ws-valid-data
+               move ws-err-duplicate
+                                    to ws-error-info(ws-ten)
+           end-if.
+
+           perform 213-record-invoice-history.
+
+       212-scan-invoice-history.
+           if ws-invoice-key =
+               ws-invoice-hist-entry(ws-invoice-scan-idx)
+               move ws-y            to ws-duplicate-found-flag
+           end-if.
+
+       213-record-invoice-history.
+      *remember this invoice number so a later repeat in the same run
+      *can be caught, regardless of whether this record was otherwise
+      *valid or invalid
+           if ws-invoice-hist-count < ws-invoice-hist-max
+               add ws-one            to ws-invoice-hist-count
+               move ws-invoice-key   to
+                       ws-invoice-hist-entry(ws-invoice-hist-count)
+           end-if.
+
+       215-build-invalid-line.
+      *explicit field-by-field move, so the invoice's trailing vendor
+      *digits are left out while the return reason is
+      *carried through to Final-Invalid.dat
+           move it-code                to il-code.
+           move it-transaction         to il-transaction.
+           move it-payment-type        to il-payment-type.
+           move it-store-num           to il-store-num.
+           move it-invoice-prefix-one  to il-invoice(1:1).
+           move it-invoice-prefix-two  to il-invoice(2:1).
+           move it-dash                to il-invoice(3:1).
+           move it-invoice-num         to il-invoice(4:6).
+           move it-sku-code            to il-sku-code.
+           move it-return-reason       to il-return-reason.
+
+       216-build-valid-line.
+           move it-code                to vl-code.
+           move it-transaction         to vl-transaction.
+           move it-payment-type        to vl-payment-type.
+           move it-store-num           to vl-store-num.
+           move it-invoice-prefix-one  to vl-invoice(1:1).
+           move it-invoice-prefix-two  to vl-invoice(2:1).
+           move it-dash                to vl-invoice(3:1).
+           move it-invoice-num         to vl-invoice(4:6).
+           move it-sku-code            to vl-sku-code.
+           move it-return-reason       to vl-return-reason.
+
        300-print-headings.
       * check if the page requires a page header & only print after an 
       *invlaid record
            if ws-new-page = ws-y               then
 
-      *display name on first page
+      *name/run-stamp banner is now written once, up front, by
+      *0065-write-run-heading - the first page only needs the title
            if (ws-page-count = ws-first-page)  then
-               write error-line from ws-heading1-name-line
-                 after advancing ws-one line
                write error-line from ws-heading2-title
                  after advancing ws-two line
            else
@@ -367,8 +948,9 @@
        310-invalid-record.
 
       * Write to Invalid Data File
-       write invalid-line      from item-rec.
-       
+           perform 215-build-invalid-line.
+           write invalid-line.
+
       *add to summary variables and totals
            add ws-one      to ws-total-invalid.
            move ws-y       to ws-valid-data.
@@ -380,10 +962,11 @@
       *loop through error array - display none blanks
            perform 400-display-error
              varying ws-index  from ws-one by ws-one
-             until ws-index > ws-eight.
+             until ws-index > ws-ten.
 
        320-valid-record.
-           write valid-line    from item-rec.
+           perform 216-build-valid-line.
+           write valid-line.
 
            subtract ws-one     from ws-line-count.
            add ws-one      to ws-total-valid.
@@ -417,4 +1000,18 @@
            write error-line             from ws-line3-total
              after advancing ws-one line.
 
-       end program Final-DataValidation.
\ No newline at end of file
+      *trailer self-check - only reported when the file
+      *actually carried a trailer record
+           if ws-trailer-seen = ws-y
+               if ws-trailer-count = ws-total-records
+                   move "TRAILER COUNT MATCHES RECORDS READ"
+                     to ws-trailer-result
+               else
+                   move "*** TRAILER COUNT DOES NOT MATCH ***"
+                     to ws-trailer-result
+               end-if
+               write error-line         from ws-line4-trailer
+                 after advancing ws-one line
+           end-if.
+
+       end program Final-DataValidation.
