@@ -0,0 +1,329 @@
+       identification division.
+       program-id. Final-PipelineDriver.
+       author. name. Tom Zielinski. Calvin May.
+       date-written. date. 08/09/2021
+      *Last-Edited:        08/09/2021
+      *Description: This Program runs the four-stage pipeline
+      *            (Validation, Split/Count, Sales & Lease
+      *            Processing, and Return Processing) as a single
+      *            job, one stage at a time. Each stage's output
+      *            file is checked before the next stage is started,
+      *            so a stage that silently produced nothing does
+      *            not let a later stage run against stale or
+      *            missing data.
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+       file-control.
+
+      *these are opened only long enough to confirm the prior stage
+      *actually produced its output file - none of their records are
+      *read here
+           select valid-check-file
+               assign to "../../../../data/Final-Valid.dat"
+               organization is line sequential
+               file status is ws-valid-check-status.
+
+           select return-check-file
+               assign to "../../../../data/Final-return-records.dat"
+               organization is line sequential
+               file status is ws-return-check-status.
+
+           select sl-check-file
+               assign to "../../../../data/Final-sl-records.dat"
+               organization is line sequential
+               file status is ws-sl-check-status.
+
+           select store-tax-check-file
+               assign to "../../../../data/Final-Store-Tax.dat"
+               organization is line sequential
+               file status is ws-store-tax-check-status.
+
+      *control totals every stage appended to, read back here so the
+      *hand-off between stages can be reconciled
+           select control-total-file
+               assign to "../../../../data/Final-Control-Totals.dat"
+               organization is line sequential
+               file status is ws-ctltot-status.
+
+       data division.
+       file section.
+       fd valid-check-file
+           data record is valid-check-line
+           record contains 38 characters.
+
+       01 valid-check-line          pic x(38).
+
+       fd return-check-file
+           data record is return-check-line
+           record contains 38 characters.
+
+       01 return-check-line         pic x(38).
+
+       fd sl-check-file
+           data record is sl-check-line
+           record contains 36 characters.
+
+       01 sl-check-line             pic x(36).
+
+       fd store-tax-check-file
+           data record is store-tax-check-line
+           record contains 10 characters.
+
+       01 store-tax-check-line      pic x(10).
+
+       fd control-total-file
+           data record is ct-record
+           record contains 58 characters.
+
+       copy "CTLTOT.cpy".
+
+       working-storage section.
+
+       01 ws-check-status.
+         05 ws-valid-check-status   pic xx      value spaces.
+         05 ws-return-check-status  pic xx      value spaces.
+         05 ws-sl-check-status      pic xx      value spaces.
+         05 ws-store-tax-check-status pic xx    value spaces.
+         05 ws-ctltot-status        pic xx      value spaces.
+
+       01 ws-abort-info.
+         05 ws-abend-step           pic x(30)   value spaces.
+         05 ws-missing-file         pic x(30)   value spaces.
+
+       77 ws-status-not-found       pic xx      value "35".
+       77 ws-status-ok              pic xx      value "00".
+       77 ws-y                      pic x       value "y".
+       77 ws-one                    pic 9       value 1.
+       77 ws-two                    pic 9       value 2.
+       77 ws-three                  pic 9       value 3.
+       01 ws-index                  pic 9       value 1.
+
+      *control-total reconciliation - the most recent
+      *value seen under each label, as control-total-file is read from
+      *front to back and this run's entries are always appended last
+       01 ws-ctltot-eof             pic x       value "n".
+       01 ws-reconcile-totals.
+         05 ws-rc-valid-out         pic 9(6)    value 0.
+         05 ws-rc-split-in          pic 9(6)    value 0.
+         05 ws-rc-return-out        pic 9(6)    value 0.
+         05 ws-rc-sl-out            pic 9(6)    value 0.
+         05 ws-rc-sandl-in          pic 9(6)    value 0.
+         05 ws-rc-return-in         pic 9(6)    value 0.
+
+       01 ws-reconcile-line         pic x(60).
+       01 ws-rc-left                pic 9(6)    value 0.
+       01 ws-rc-right               pic 9(6)    value 0.
+
+       procedure division.
+       000-main.
+           perform 100-run-validation.
+           perform 110-check-valid-output.
+
+           perform 200-run-split.
+           perform 210-check-split-output.
+
+           perform 300-run-sandl.
+           perform 410-check-store-tax-file.
+
+           perform 400-run-returns.
+
+           perform 500-reconcile-control-totals.
+
+           display "PIPELINE COMPLETE - ALL FOUR STAGES FINISHED".
+
+           stop run.
+
+      *----------------------------------------------------------------
+      * Stage 1 - Data Validation
+      *----------------------------------------------------------------
+       100-run-validation.
+           display "STARTING STAGE 1: DATA VALIDATION".
+           move "Final-DataValidation" to ws-abend-step.
+           call "Final-DataValidation"
+               on exception
+                   perform 900-abort-on-call-exception
+           end-call.
+
+       110-check-valid-output.
+           move "Final-DataValidation" to ws-abend-step.
+           move "Final-Valid.dat"      to ws-missing-file.
+           open input valid-check-file.
+           if ws-valid-check-status = ws-status-not-found
+               perform 902-abort-on-missing-file
+           else
+               close valid-check-file
+           end-if.
+
+      *----------------------------------------------------------------
+      * Stage 2 - Split and Count
+      *----------------------------------------------------------------
+       200-run-split.
+           display "STARTING STAGE 2: DATA SPLIT AND COUNT".
+           move "Final-DataSplitAndCount" to ws-abend-step.
+           call "Final-DataSplitAndCount"
+               on exception
+                   perform 900-abort-on-call-exception
+           end-call.
+
+       210-check-split-output.
+           perform 211-check-return-records-file.
+           perform 212-check-sl-records-file.
+
+       211-check-return-records-file.
+           move "Final-DataSplitAndCount"   to ws-abend-step.
+           move "Final-return-records.dat"  to ws-missing-file.
+           open input return-check-file.
+           if ws-return-check-status = ws-status-not-found
+               perform 902-abort-on-missing-file
+           else
+               close return-check-file
+           end-if.
+
+       212-check-sl-records-file.
+           move "Final-DataSplitAndCount" to ws-abend-step.
+           move "Final-sl-records.dat"    to ws-missing-file.
+           open input sl-check-file.
+           if ws-sl-check-status = ws-status-not-found
+               perform 902-abort-on-missing-file
+           else
+               close sl-check-file
+           end-if.
+
+      *----------------------------------------------------------------
+      * Stage 3 - Sales and Lease Processing
+      *----------------------------------------------------------------
+       300-run-sandl.
+           display "STARTING STAGE 3: SALES AND LEASE PROCESSING".
+           move "SAndLProcessing" to ws-abend-step.
+           call "SAndLProcessing"
+               on exception
+                   perform 900-abort-on-call-exception
+           end-call.
+
+       410-check-store-tax-file.
+           move "SAndLProcessing"         to ws-abend-step.
+           move "Final-Store-Tax.dat"     to ws-missing-file.
+           open input store-tax-check-file.
+           if ws-store-tax-check-status = ws-status-not-found
+               perform 902-abort-on-missing-file
+           else
+               close store-tax-check-file
+           end-if.
+
+      *----------------------------------------------------------------
+      * Stage 4 - Return Processing
+      *----------------------------------------------------------------
+       400-run-returns.
+           display "STARTING STAGE 4: RETURN PROCESSING".
+           move "Final-ReturnProccess" to ws-abend-step.
+           call "Final-ReturnProccess"
+               on exception
+                   perform 900-abort-on-call-exception
+           end-call.
+
+      *----------------------------------------------------------------
+      * Control-total reconciliation - read back every stage's totals
+      * and report where a hand-off between stages does not balance.
+      * A break is reported, not aborted on, since all
+      * four stages have already run by the time this executes.
+      *----------------------------------------------------------------
+       500-reconcile-control-totals.
+           display " ".
+           display "CONTROL TOTAL RECONCILIATION".
+           display "----------------------------".
+
+           move "n"                   to ws-ctltot-eof.
+           open input control-total-file.
+           perform 501-read-control-total.
+           perform 502-apply-control-total
+               until ws-ctltot-eof = ws-y.
+           close control-total-file.
+
+           perform 510-report-reconciliation
+             varying ws-index from ws-one by ws-one
+               until ws-index > ws-three.
+
+       501-read-control-total.
+           read control-total-file
+               at end
+                   move ws-y          to ws-ctltot-eof.
+
+       502-apply-control-total.
+           if ct-label = "VALID-OUT"
+               move ct-record-count  to ws-rc-valid-out
+           else
+           if ct-label = "SPLIT-IN"
+               move ct-record-count  to ws-rc-split-in
+           else
+           if ct-label = "RETURN-OUT"
+               move ct-record-count  to ws-rc-return-out
+           else
+           if ct-label = "SL-OUT"
+               move ct-record-count  to ws-rc-sl-out
+           else
+           if ct-label = "SANDL-IN"
+               move ct-record-count  to ws-rc-sandl-in
+           else
+           if ct-label = "RETURN-IN"
+               move ct-record-count  to ws-rc-return-in
+           end-if
+           end-if
+           end-if
+           end-if
+           end-if
+           end-if.
+
+           perform 501-read-control-total.
+
+       510-report-reconciliation.
+           if ws-index = ws-one
+               move "Validation VALID-OUT vs Split SPLIT-IN"
+                 to ws-reconcile-line
+               move ws-rc-valid-out   to ws-rc-left
+               move ws-rc-split-in    to ws-rc-right
+           else
+           if ws-index = ws-two
+               move "Split RETURN-OUT vs Returns RETURN-IN"
+                 to ws-reconcile-line
+               move ws-rc-return-out  to ws-rc-left
+               move ws-rc-return-in   to ws-rc-right
+           else
+               move "Split SL-OUT vs S&L SANDL-IN"
+                 to ws-reconcile-line
+               move ws-rc-sl-out      to ws-rc-left
+               move ws-rc-sandl-in    to ws-rc-right
+           end-if
+           end-if.
+
+           perform 520-display-reconcile-pair.
+
+       520-display-reconcile-pair.
+           display ws-reconcile-line.
+           if ws-rc-left = ws-rc-right
+               display "  MATCH  (" ws-rc-left " = " ws-rc-right ")"
+           else
+               display "  *** BREAK ***  (" ws-rc-left
+                 " vs " ws-rc-right ")"
+           end-if.
+
+      *----------------------------------------------------------------
+      * Abort handling - one clear message, then stop the job
+      *----------------------------------------------------------------
+       900-abort-on-call-exception.
+           display "*** PIPELINE ABORTED ***".
+           display "STAGE:  " ws-abend-step.
+           display "REASON: PROGRAM COULD NOT BE CALLED".
+           stop run.
+
+       902-abort-on-missing-file.
+           display "*** PIPELINE ABORTED ***".
+           display "STAGE:        " ws-abend-step.
+           display "MISSING FILE: " ws-missing-file.
+           display "REASON: EXPECTED OUTPUT FILE WAS NOT PRODUCED".
+           stop run.
+
+       end program Final-PipelineDriver.
