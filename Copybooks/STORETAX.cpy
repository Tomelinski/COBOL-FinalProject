@@ -0,0 +1,10 @@
+      *================================================================|
+      * STORETAX - Per-Store Sales Tax Record (File Section)
+      *   One record per store, written once at the end of a run by
+      *   SAndLProcessing, so Final-ReturnProccess can net its own
+      *   per-store return tax against the tax sales actually collected
+      *   without having to re-read the raw S&L detail.
+      *================================================================|
+       01 stx-store-tax-rec.
+         05 stx-store-num             pic 99.
+         05 stx-tax-amount            pic 9(6)v99.
