@@ -0,0 +1,12 @@
+      *================================================================|
+      * STORMAST - Store Master Record Layout
+      *   Record layout for the store master reference file shared by
+      *   Final-DataValidation, Final-DataSplitAndCount, SAndLProcessing
+      *   and Final-ReturnProccess. One record per store open for
+      *   business; opening or retiring a store is a data change to
+      *   this file, not a recompile of all four programs.
+      *================================================================|
+       01 sm-store-master-rec.
+         05 sm-store-num            pic 99.
+         05 sm-store-tax-rate       pic v9999.
+         05 sm-store-name           pic x(20).
