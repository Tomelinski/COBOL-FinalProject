@@ -0,0 +1,17 @@
+      *================================================================|
+      * STORWS - Store Master Table (Working-Storage)
+      *   In-memory copy of the store master file, loaded once at
+      *   startup by the STORLOAD copybook. Sized from the master file
+      *   itself so adding or retiring a store is a data change only.
+      *================================================================|
+       01 ws-store-count-max        pic 99      value 99.
+       01 ws-store-table-count      pic 99      value 0.
+       01 ws-store-mast-eof         pic x       value "n".
+       01 ws-store-mast-status      pic xx      value "00".
+       01 ws-store-table.
+         05 ws-mst-store            occurs 0 to 99 times
+               depending on ws-store-table-count
+               indexed by ws-mst-idx.
+           10 ws-mst-store-num      pic 99.
+           10 ws-mst-tax-rate       pic v9999.
+           10 ws-mst-store-name     pic x(20).
