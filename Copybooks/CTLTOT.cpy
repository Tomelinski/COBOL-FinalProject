@@ -0,0 +1,13 @@
+      *================================================================|
+      * CTLTOT - Control Total Record (File Section)
+      *   One record per control total a pipeline stage reports for
+      *   itself. Final-Control-Totals.dat accumulates across runs the
+      *   same way Final-Error-Report.out does, so Final-PipelineDriver
+      *   can read back the totals every stage of the most recent run
+      *   reported and reconcile hand-offs between stages.
+      *================================================================|
+       01 ct-record.
+         05 ct-run-stamp              pic x(12).
+         05 ct-program-id             pic x(24).
+         05 ct-label                  pic x(16).
+         05 ct-record-count           pic 9(6).
