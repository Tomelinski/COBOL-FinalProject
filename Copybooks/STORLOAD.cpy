@@ -0,0 +1,40 @@
+      *================================================================|
+      * STORLOAD - Load Store Master Table
+      *   Common routine, COPYed into the PROCEDURE DIVISION of every
+      *   program that needs the set of open stores. Reads the store
+      *   master file named STORE-MASTER-FILE (declared via STORMAST
+      *   in the FD and STORWS in WORKING-STORAGE) into WS-STORE-TABLE.
+      *================================================================|
+       0040-load-store-master.
+           move "n"                  to ws-store-mast-eof.
+           move 0                    to ws-store-table-count.
+
+      *a missing store master is treated as "no stores on file"
+      *instead of letting an unguarded OPEN abend the run - the same
+      *"35" handling STORETAX.cpy/trend-file loads already use
+           open input store-master-file.
+           if ws-store-mast-status = "35"
+               move "y"              to ws-store-mast-eof
+           else
+               perform 0041-read-store-master
+               perform 0042-build-store-table
+                 until ws-store-mast-eof = "y"
+                    or ws-store-table-count = ws-store-count-max
+               close store-master-file
+           end-if.
+
+       0041-read-store-master.
+           read store-master-file
+               at end
+                   move "y"          to ws-store-mast-eof.
+
+       0042-build-store-table.
+           add 1                     to ws-store-table-count.
+           move sm-store-num         to
+                   ws-mst-store-num(ws-store-table-count).
+           move sm-store-tax-rate    to
+                   ws-mst-tax-rate(ws-store-table-count).
+           move sm-store-name        to
+                   ws-mst-store-name(ws-store-table-count).
+
+           perform 0041-read-store-master.
